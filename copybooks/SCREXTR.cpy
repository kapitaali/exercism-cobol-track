@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK:  SCREXTR
+      *    PURPOSE :  FIXED-FORMAT DOWNSTREAM EXTRACT RECORD HANDED TO
+      *               THE CONTEST PLATFORM FOR EVERY SCORED WORD-LIST
+      *               ENTRY: WHO PLAYED IT, WHAT THEY PLAYED, WHAT IT
+      *               SCORED, AND WHEN.
+      ******************************************************************
+      *    2026-08-09  WCO  INITIAL VERSION.
+      *    2026-08-09  WCO  WIDENED EXTRACT-SCORE FROM PIC 9(03) TO
+      *                     PIC 9(04) TO MATCH SCRBATCH'S SORT-SCORE -
+      *                     A THREE-DIGIT FIELD COULD NOT HOLD EVERY
+      *                     SCORE A MULTI-WORD, MULTIPLIED PHRASE CAN
+      *                     NOW REACH.
+       01  EXTRACT-RECORD.
+           05  EXTRACT-PLAYER-ID      PIC X(10).
+           05  EXTRACT-WORD           PIC X(60).
+           05  EXTRACT-SCORE          PIC 9(04).
+           05  EXTRACT-DATE           PIC X(08).
