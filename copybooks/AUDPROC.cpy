@@ -0,0 +1,40 @@
+      ******************************************************************
+      *    COPYBOOK:  AUDPROC
+      *    PURPOSE :  SHARED AUDIT-LOG OPEN/WRITE LOGIC.  THE CALLING
+      *               PROGRAM DECLARES ITS OWN SELECT/FD FOR
+      *               AUDIT-LOG (COPY AUDLOG FOR THE RECORD LAYOUT)
+      *               WITH A FILE STATUS CLAUSE NAMING ITS OWN
+      *               WS-AUDIT-STATUS, PERFORMS 9200-OPEN-AUDIT-LOG
+      *               THRU 9200-EXIT IN PLACE OF OPENING THE FILE
+      *               ITSELF, MOVES AUD-PROGRAM/AUD-INPUT-1/
+      *               AUD-INPUT-2/AUD-RESULT/AUD-ERROR, AND PERFORMS
+      *               9300-WRITE-AUDIT THRU 9300-EXIT.  THE TIMESTAMP
+      *               IS STAMPED HERE SO EVERY CALLER GETS IT THE SAME
+      *               WAY.
+      ******************************************************************
+      *    2026-08-09  SQS  INITIAL VERSION.
+      *    2026-08-09  SQS  ADDED 9200-OPEN-AUDIT-LOG.  HAMMING AND
+      *                     SCRABBLE-SCORE ARE SINGLE-SHOT PROGRAMS
+      *                     WITH NO JCL DD TO PRE-ALLOCATE AUDITLOG
+      *                     (UNLIKE A REAL BATCH JOB'S DISP=MOD), SO A
+      *                     BARE OPEN EXTEND ABENDED ON THE FIRST EVER
+      *                     RUN.  THIS PROBES WITH OPEN INPUT FIRST;
+      *                     IF THE FILE DOESN'T EXIST YET, IT IS
+      *                     CREATED WITH A ONE-TIME OPEN OUTPUT/CLOSE
+      *                     BEFORE THE NORMAL OPEN EXTEND.
+       9200-OPEN-AUDIT-LOG.
+           OPEN INPUT AUDIT-LOG
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+           ELSE
+               CLOSE AUDIT-LOG
+           END-IF
+           OPEN EXTEND AUDIT-LOG.
+       9200-EXIT.
+           EXIT.
+       9300-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           WRITE AUDIT-RECORD.
+       9300-EXIT.
+           EXIT.
