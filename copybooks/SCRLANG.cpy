@@ -0,0 +1,69 @@
+      ******************************************************************
+      *    COPYBOOK:  SCRLANG
+      *    PURPOSE :  PER-LETTER POINT VALUES FOR SCRABBLE EDITIONS
+      *               OTHER THAN STANDARD ENGLISH, KEYED BY WS-LANG-CODE
+      *               (SEE SCRWS). THE ENGLISH TABLE IS NOT HELD HERE -
+      *               THE ENGLISH VALUES STAY ON THE 88-LEVEL LADDER IN
+      *               SCRPROC SO A CALLER THAT NEVER SETS WS-LANG-CODE
+      *               SCORES EXACTLY AS IT ALWAYS HAS.
+      ******************************************************************
+      *    2026-08-09  SQS  INITIAL VERSION. FRENCH (FR) AND GERMAN (DE)
+      *                     OFFICIAL TOURNAMENT LETTER VALUES, A-Z.
+       01  SCR-LANG-FR-VALUES.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 03.
+           05  FILLER PIC 99 VALUE 03.
+           05  FILLER PIC 99 VALUE 02.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 04.
+           05  FILLER PIC 99 VALUE 02.
+           05  FILLER PIC 99 VALUE 04.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 08.
+           05  FILLER PIC 99 VALUE 10.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 02.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 03.
+           05  FILLER PIC 99 VALUE 08.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 04.
+           05  FILLER PIC 99 VALUE 10.
+           05  FILLER PIC 99 VALUE 10.
+           05  FILLER PIC 99 VALUE 10.
+           05  FILLER PIC 99 VALUE 10.
+       01  SCR-FR-TBL REDEFINES SCR-LANG-FR-VALUES.
+           05  SCR-FR-VALUE PIC 99 OCCURS 26 TIMES.
+       01  SCR-LANG-DE-VALUES.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 03.
+           05  FILLER PIC 99 VALUE 04.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 04.
+           05  FILLER PIC 99 VALUE 02.
+           05  FILLER PIC 99 VALUE 02.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 06.
+           05  FILLER PIC 99 VALUE 04.
+           05  FILLER PIC 99 VALUE 02.
+           05  FILLER PIC 99 VALUE 03.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 02.
+           05  FILLER PIC 99 VALUE 04.
+           05  FILLER PIC 99 VALUE 10.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 01.
+           05  FILLER PIC 99 VALUE 06.
+           05  FILLER PIC 99 VALUE 03.
+           05  FILLER PIC 99 VALUE 08.
+           05  FILLER PIC 99 VALUE 10.
+           05  FILLER PIC 99 VALUE 03.
+       01  SCR-DE-TBL REDEFINES SCR-LANG-DE-VALUES.
+           05  SCR-DE-VALUE PIC 99 OCCURS 26 TIMES.
