@@ -0,0 +1,136 @@
+      ******************************************************************
+      *    COPYBOOK:  SCRPROC
+      *    PURPOSE :  CORE SCRABBLE-TILE SCORING LOGIC, SHARED BY THE
+      *               SINGLE-ENTRY PROGRAM (SCRABBLE-SCORE) AND ITS
+      *               BATCH WRAPPERS.  CALLERS MOVE THE WORD OR PHRASE
+      *               INTO WS-WORD AND PERFORM SCRABBLE-SCORE THRU
+      *               SCRABBLE-SCORE-EXIT.
+      ******************************************************************
+      *    2026-08-09  SQS  INITIAL VERSION.  FACTORED OUT OF THE
+      *                     ORIGINAL SINGLE-WORD SCRABBLE-SCORE
+      *                     PROGRAM, LOGIC UNCHANGED AT THIS STEP.
+      *    2026-08-09  SQS  CHANGED THE LOOP TO RUN THROUGH THE FULL
+      *                     TRIMMED LENGTH OF WS-WORD RATHER THAN
+      *                     STOPPING AT THE FIRST SPACE, SO A PHRASE OF
+      *                     SEVERAL SPACE-DELIMITED WORDS SCORES AS THE
+      *                     SUM OF EACH WORD'S TILES (EMBEDDED SPACES
+      *                     MATCH NONE OF THE POINT-VALUE CONDITIONS
+      *                     BELOW AND SO CONTRIBUTE NOTHING ON THEIR
+      *                     OWN).
+      *    2026-08-09  SQS  A POSITION FLAGGED BLANK IN WS-BLANK-MARKS
+      *                     NOW SKIPS THE POINT-VALUE LADDER ENTIRELY
+      *                     AND SCORES ZERO, REGARDLESS OF WHICH LETTER
+      *                     THE BLANK TILE WAS PLAYED AS.
+      *    2026-08-09  SQS  EACH LETTER'S BASE VALUE IS NOW WORKED OUT
+      *                     INTO WS-LETTER-VALUE FIRST AND THEN ADDED
+      *                     IN AFTER BEING MULTIPLIED BY WS-LETTER-MULT
+      *                     FOR THAT POSITION (DOUBLE/TRIPLE LETTER
+      *                     SQUARE); WS-WORD-MULT (DOUBLE/TRIPLE WORD
+      *                     SQUARE) IS APPLIED TO THE WORD'S TOTAL ONCE
+      *                     THE LOOP FINISHES. BOTH MULTIPLIERS DEFAULT
+      *                     TO 1 SO AN UNMULTIPLIED WORD SCORES EXACTLY
+      *                     AS BEFORE.
+      *    2026-08-09  SQS  WHEN WS-LANG-CODE SELECTS AN INTERNATIONAL
+      *                     EDITION, THE LETTER'S BASE VALUE NOW COMES
+      *                     FROM THE MATCHING TABLE IN SCRLANG INSTEAD
+      *                     OF THE STANDARD-ENGLISH LADDER BELOW. THE
+      *                     LADDER ITSELF IS UNCHANGED AND STILL HANDLES
+      *                     EVERY CALLER THAT LEAVES WS-LANG-CODE BLANK.
+      *    2026-08-09  SQS  WS-RESULT IS NOW PIC 9(4) (SEE SCRWS), SO
+      *                     THE TWO COMPUTES BELOW NO LONGER WRAP A
+      *                     HIGH-SCORING MULTI-WORD/MULTIPLIED PHRASE
+      *                     SILENTLY; EACH NOW TRAPS A REMAINING
+      *                     OVERFLOW WITH ON SIZE ERROR AND CAPS THE
+      *                     RESULT AT 9999 RATHER THAN LETTING IT
+      *                     TRUNCATE UNNOTICED.  ALSO REWRAPPED THE
+      *                     WS-WORD-LEN COMPUTE BELOW, WHICH HAD
+      *                     DRIFTED ONE COLUMN PAST THE FIXED-FORMAT
+      *                     RIGHT MARGIN.
+      *    2026-08-09  SQS  THE FR/DE BRANCH NO LONGER WORKS OUT A
+      *                     LETTER'S POSITION BY SUBTRACTING FUNCTION
+      *                     ORD VALUES - THAT ASSUMED A-Z IS CONTIGUOUS
+      *                     IN THE MACHINE'S COLLATING SEQUENCE, WHICH
+      *                     EBCDIC (THE DECLARED TARGET) DOES NOT
+      *                     GUARANTEE.  IT NOW SEARCHES WS-ALPHABET-TBL
+      *                     (SEE SCRWS) FOR THE LETTER; A CHARACTER THAT
+      *                     ISN'T FOUND (NOT A-Z) LEAVES WS-LETTER-POS
+      *                     ZERO AND THE TABLE REFERENCE IS SKIPPED, SO
+      *                     WS-LETTER-VALUE STAYS ZERO THE SAME WAY THE
+      *                     ENGLISH LADDER ABOVE FALLS THROUGH ON A
+      *                     NON-LETTER.
+      *    2026-08-09  SQS  WS-WORD-LEN WAS TRIMMING BOTH ENDS OF
+      *                     WS-WORD, BUT THE LOOP BELOW ALWAYS INDEXES
+      *                     WS-LETTER FROM POSITION 1 OF THE UNTRIMMED
+      *                     WORD - A LEADING SPACE MADE THE LOOP STOP
+      *                     ONE TILE SHORT.  NOW TRIMS TRAILING ONLY,
+      *                     THE SAME FIX HAMPROC ALREADY USES FOR
+      *                     WS-DNA-1.
+       SCRABBLE-SCORE.
+           MOVE ZEROES TO WS-RESULT.
+      * Uppercase the word
+           INSPECT WS-WORD
+            CONVERTING WS-LOWER-CASE to WS-UPPER-CASE.
+           COMPUTE WS-WORD-LEN =
+            FUNCTION LENGTH(FUNCTION TRIM(WS-WORD TRAILING)).
+           SET LETTER-INDEX TO 1.
+           PERFORM UNTIL LETTER-INDEX > WS-WORD-LEN
+            MOVE ZEROES TO WS-LETTER-VALUE
+            IF NOT POSITION-IS-BLANK(LETTER-INDEX)
+             IF WS-LANG-CODE = SPACES OR WS-LANG-CODE = 'EN'
+              IF TEN-POINTER(LETTER-INDEX)
+               MOVE TEN-POINTS TO WS-LETTER-VALUE
+              END-IF
+              IF EIGHT-POINTER(LETTER-INDEX)
+               MOVE EIGHT-POINTS TO WS-LETTER-VALUE
+              END-IF
+              IF FIVE-POINTER(LETTER-INDEX)
+               MOVE FIVE-POINTS TO WS-LETTER-VALUE
+              END-IF
+              IF FOUR-POINTER(LETTER-INDEX)
+               MOVE FOUR-POINTS TO WS-LETTER-VALUE
+              END-IF
+              IF THREE-POINTER(LETTER-INDEX)
+               MOVE THREE-POINTS TO WS-LETTER-VALUE
+              END-IF
+              IF TWO-POINTER(LETTER-INDEX)
+               MOVE TWO-POINTS TO WS-LETTER-VALUE
+              END-IF
+              IF ONE-POINTER(LETTER-INDEX)
+               MOVE ONE-POINTS TO WS-LETTER-VALUE
+              END-IF
+             ELSE
+              IF WS-LETTER(LETTER-INDEX) NOT = SPACE
+               MOVE ZERO TO WS-LETTER-POS
+               SET ALPHA-INDEX TO 1
+               SEARCH WS-ALPHABET-LETTER
+                AT END
+                 MOVE ZERO TO WS-LETTER-POS
+                WHEN WS-ALPHABET-LETTER(ALPHA-INDEX) =
+                     WS-LETTER(LETTER-INDEX)
+                 SET WS-LETTER-POS TO ALPHA-INDEX
+               END-SEARCH
+               IF WS-LETTER-POS > ZERO
+                IF WS-LANG-CODE = 'FR'
+                 MOVE SCR-FR-VALUE(WS-LETTER-POS) TO WS-LETTER-VALUE
+                END-IF
+                IF WS-LANG-CODE = 'DE'
+                 MOVE SCR-DE-VALUE(WS-LETTER-POS) TO WS-LETTER-VALUE
+                END-IF
+               END-IF
+              END-IF
+             END-IF
+            END-IF
+            COMPUTE WS-RESULT = WS-RESULT +
+             WS-LETTER-VALUE * WS-LETTER-MULT(LETTER-INDEX)
+             ON SIZE ERROR
+              MOVE 9999 TO WS-RESULT
+            END-COMPUTE
+
+            SET LETTER-INDEX UP BY 1
+           END-PERFORM.
+           COMPUTE WS-RESULT = WS-RESULT * WS-WORD-MULT
+            ON SIZE ERROR
+             MOVE 9999 TO WS-RESULT
+           END-COMPUTE.
+       SCRABBLE-SCORE-EXIT.
+           EXIT.
