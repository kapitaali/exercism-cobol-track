@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    COPYBOOK:  SCRPLACE
+      *    PURPOSE :  RECORD LAYOUT FOR THE BOARD-PLACEMENT FEED READ BY
+      *               THE SCRABBLE-SCORE BOARD-MULTIPLIER BATCH DRIVER
+      *               (SCRPLACE PROGRAM).  ONE RECORD = ONE WORD PLAYED
+      *               BY ONE PLAYER, TOGETHER WITH WHICH SQUARES ITS
+      *               LETTERS LANDED ON: PLACE-LETTER-MULTS CARRIES ONE
+      *               DIGIT PER LETTER POSITION (1, 2, OR 3 - NO
+      *               MULTIPLIER, DOUBLE-LETTER, OR TRIPLE-LETTER
+      *               SQUARE), THE SAME SHAPE AS WS-LETTER-MULTS IN
+      *               SCRWS SO IT CAN BE MOVED STRAIGHT ACROSS, AND
+      *               PLACE-WORD-MULT CARRIES THE SINGLE DOUBLE/TRIPLE
+      *               WORD-SQUARE MULTIPLIER (IF ANY OF THE WORD'S
+      *               SQUARES IS A WORD-PREMIUM SQUARE).
+      ******************************************************************
+      *    2026-08-09  SQS  INITIAL VERSION.
+       01  PLACE-RECORD.
+           05  PLACE-PLAYER-ID        PIC X(10).
+           05  PLACE-WORD             PIC X(60).
+           05  PLACE-LETTER-MULTS     PIC X(60).
+           05  PLACE-WORD-MULT        PIC 9(01).
