@@ -0,0 +1,48 @@
+      ******************************************************************
+      *    COPYBOOK:  HAMWS
+      *    PURPOSE :  WORKING-STORAGE FOR THE DNA STRAND HAMMING-
+      *               DISTANCE COMPARISON, SHARED BY THE SINGLE-PAIR
+      *               PROGRAM (HAMMING) AND THE NIGHTLY BATCH DRIVER
+      *               THAT RUNS IT AGAINST THE SEQUENCER STRAND-PAIR
+      *               FEED.
+      *    2026-08-08  SQS  WIDENED WS-DNA-1/WS-DNA-2 FROM PIC X(32)
+      *                     TO PIC X(500) FOR LONG-READ SEQUENCER
+      *                     OUTPUT.  ADDED WS-DNA-1-LEN/WS-DNA-2-LEN
+      *                     AS DERIVED (TRAILING-SPACE-TRIMMED) LENGTH
+      *                     INDICATORS SO SHORT STRANDS STILL COMPARE
+      *                     CORRECTLY WITHOUT PADDING SURPRISES.
+      *    2026-08-08  SQS  WIDENED WS-HAMMING FROM PIC 9(2) TO A
+      *                     BINARY PIC 9(4) COUNTER SO IT CANNOT WRAP
+      *                     ON LONG-READ STRANDS WITH OVER 99
+      *                     MISMATCHES.  ADDED WS-PCT-MISMATCH.
+      *    2026-08-08  SQS  ADDED WS-CHECK-BASE/WS-BASE-IS-VALID FOR
+      *                     THE ACGT-ALPHABET VALIDATION PASS AHEAD OF
+      *                     THE COMPARE LOOP.
+      *    2026-08-09  SQS  ADDED WS-LOOKUP-STRAIN-ID FOR CALLERS THAT
+      *                     PULL WS-DNA-1 FROM THE REFERENCE-STRAIN
+      *                     MASTER FILE BY ID INSTEAD OF SUPPLYING THE
+      *                     LITERAL SEQUENCE (SEE COPYBOOK HAMREFLK).
+      *    2026-08-09  SQS  WIDENED WS-ERROR FROM PIC X(31) TO PIC
+      *                     X(40) - THE LONGER MESSAGES HAMPROC AND
+      *                     HAMREFLK MOVE IN WERE GETTING TRUNCATED AT
+      *                     THE POINT WS-ERROR WAS SET, SO EVERY
+      *                     DOWNSTREAM FIELD THAT COPIES IT (RPT-ERROR,
+      *                     AUD-ERROR, AND THE REST, ALL ALREADY X(40))
+      *                     SHIPPED THE MANGLED TEXT TOO.
+      *    2026-08-09  SQS  RENAMED WS-PCT-IDENTITY TO WS-PCT-MISMATCH -
+      *                     THE FIELD HAS ALWAYS HELD (MISMATCHES * 100)
+      *                     / LENGTH, NOT IDENTITY, AND THE "IDENTITY"
+      *                     NAME HAD IT BACKWARDS FROM WHAT HAMMING'S
+      *                     OWN DISPLAY LINE ALREADY CALLS IT.
+      ******************************************************************
+       01  WS-DNA-1                   PIC X(500).
+       01  WS-DNA-2                   PIC X(500).
+       01  WS-DNA-1-LEN               PIC 9(4) COMP.
+       01  WS-DNA-2-LEN               PIC 9(4) COMP.
+       01  WS-HAMMING                 PIC 9(4) COMP.
+       01  WS-PCT-MISMATCH            PIC 999V99.
+       01  WS-DNA-INDEX               PIC 9(4) COMP.
+       01  WS-ERROR                   PIC X(40).
+       01  WS-CHECK-BASE              PIC X(01).
+           88  WS-BASE-IS-VALID                 VALUE 'A' 'C' 'G' 'T'.
+       01  WS-LOOKUP-STRAIN-ID        PIC X(10).
