@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK:  HAMIDPR
+      *    PURPOSE :  RECORD LAYOUT FOR A STRAIN-ID/QUERY-STRAND PAIR
+      *               READ BY HAMBYID.  ONE RECORD NAMES THE STRAIN ID
+      *               TO LOOK UP ON THE REFERENCE MASTER (SEE HAMREF)
+      *               AND THE QUERY STRAND TO COMPARE IT AGAINST.
+      ******************************************************************
+      *    2026-08-09  SQS  INITIAL VERSION.
+       01  IDPAIR-RECORD.
+           05  IDPAIR-ID              PIC X(10).
+           05  IDPAIR-STRAIN-ID       PIC X(10).
+           05  IDPAIR-QUERY-DNA       PIC X(500).
