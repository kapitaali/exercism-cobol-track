@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK:  AUDLOG
+      *    PURPOSE :  RECORD LAYOUT FOR THE SHARED RUN-LEVEL AUDIT LOG
+      *               APPENDED TO BY HAMMING AND SCRABBLE-SCORE (AND
+      *               THEIR BATCH DRIVERS).  ONE RECORD = ONE
+      *               COMPARISON OR SCORING RUN, SO AN AUDITOR CAN
+      *               ANSWER "WHAT RESULT DID WE RETURN FOR THIS ON
+      *               SUCH-AND-SUCH A DATE" WITHOUT RELYING ON
+      *               TERMINAL SCROLLBACK.
+      ******************************************************************
+      *    2026-08-09  SQS  INITIAL VERSION.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP          PIC X(21).
+           05  AUD-PROGRAM            PIC X(15).
+           05  AUD-INPUT-1            PIC X(500).
+           05  AUD-INPUT-2            PIC X(500).
+           05  AUD-RESULT             PIC X(15).
+           05  AUD-ERROR              PIC X(40).
