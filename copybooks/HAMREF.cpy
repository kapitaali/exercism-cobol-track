@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK:  HAMREF
+      *    PURPOSE :  RECORD LAYOUT FOR THE REFERENCE-STRAIN MASTER
+      *               FILE.  ONE RECORD = ONE STRAIN'S CURRENT,
+      *               AUTHORITATIVE REFERENCE STRAND, KEYED BY STRAIN
+      *               ID SO CALLERS NO LONGER NEED THEIR OWN PASTED-IN
+      *               COPY OF THE SEQUENCE.
+      ******************************************************************
+      *    2026-08-09  SQS  INITIAL VERSION.
+       01  REF-MASTER-RECORD.
+           05  REF-STRAIN-ID          PIC X(10).
+           05  REF-MASTER-DNA         PIC X(500).
