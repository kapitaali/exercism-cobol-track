@@ -0,0 +1,96 @@
+      ******************************************************************
+      *    COPYBOOK:  HAMPROC
+      *    PURPOSE :  CORE HAMMING-DISTANCE COMPARISON LOGIC, SHARED
+      *               BY THE SINGLE-PAIR PROGRAM (HAMMING) AND THE
+      *               NIGHTLY BATCH DRIVER.  CALLERS MOVE THE TWO
+      *               STRANDS INTO WS-DNA-1/WS-DNA-2 AND PERFORM
+      *               HAMMING THRU HAMMING-EXIT.
+      *    2026-08-08  SQS  THE COMPARE LOOP NOW RUNS OFF THE DERIVED
+      *                     STRAND LENGTH (WS-DNA-1-LEN) RATHER THAN
+      *                     FUNCTION LENGTH(WS-DNA-1), WHICH WOULD
+      *                     OTHERWISE WALK THE FULL PIC X(500) FIELD
+      *                     ON EVERY CALL.
+      *    2026-08-08  SQS  WS-HAMMING NO LONGER OVERFLOWS ON LONG
+      *                     STRANDS (SEE HAMWS).  ALSO COMPUTE
+      *                     WS-PCT-MISMATCH, THE MISMATCH COUNT AS A
+      *                     PERCENT OF THE COMPARED LENGTH, SO A
+      *                     MISMATCH COUNT ALONE DOESN'T HAVE TO BE
+      *                     INTERPRETED AGAINST STRAND LENGTH BY HAND.
+      *    2026-08-08  SQS  ADDED A VALIDATION PASS (SEE 9100-VALIDATE-
+      *                     BASES) THAT REJECTS ANY STRAND CONTAINING
+      *                     A CHARACTER OUTSIDE THE A/C/G/T ALPHABET
+      *                     BEFORE THE COMPARE LOOP RUNS, SO BAD
+      *                     SEQUENCER OUTPUT CAN'T PRODUCE A DISTANCE
+      *                     THAT LOOKS VALID BUT ISN'T.
+      *    2026-08-09  SQS  RENAMED WS-PCT-IDENTITY TO WS-PCT-MISMATCH -
+      *                     THE FORMULA BELOW HAS ALWAYS COMPUTED PERCENT
+      *                     MISMATCH (ZERO FOR A PERFECT MATCH, 100 FOR
+      *                     TWO COMPLETELY DIFFERENT STRANDS), NOT
+      *                     PERCENT IDENTITY, SO THE NAME NOW MATCHES
+      *                     WHAT'S ACTUALLY COMPUTED AND WHAT HAMMING'S
+      *                     OWN DISPLAY LINE ALREADY CALLS IT.
+      ******************************************************************
+       HAMMING.
+           MOVE ZERO TO WS-HAMMING
+           MOVE ZERO TO WS-PCT-MISMATCH
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-1 TRAILING))
+               TO WS-DNA-1-LEN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-2 TRAILING))
+               TO WS-DNA-2-LEN
+
+           IF WS-DNA-1-LEN NOT EQUAL TO WS-DNA-2-LEN
+               MOVE "Strands must be of equal length"
+               TO WS-ERROR
+               GO TO HAMMING-EXIT
+           END-IF
+
+           PERFORM 9100-VALIDATE-BASES THRU 9100-EXIT
+
+           IF WS-ERROR NOT EQUAL TO SPACE
+               GO TO HAMMING-EXIT
+           END-IF
+
+           PERFORM VARYING WS-DNA-INDEX FROM 1 BY 1
+               UNTIL WS-DNA-INDEX > WS-DNA-1-LEN
+
+           IF WS-DNA-1 (WS-DNA-INDEX:1) IS NOT
+               EQUAL TO WS-DNA-2 (WS-DNA-INDEX:1)
+               ADD 1 TO WS-HAMMING
+           END-IF
+
+           END-PERFORM
+
+           IF WS-DNA-1-LEN > 0
+               COMPUTE WS-PCT-MISMATCH ROUNDED =
+                   (WS-HAMMING * 100) / WS-DNA-1-LEN
+           END-IF.
+
+       HAMMING-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9100-VALIDATE-BASES -- REJECT ANY NON-ACGT CHARACTER IN
+      *                           EITHER STRAND
+      ******************************************************************
+       9100-VALIDATE-BASES.
+           PERFORM VARYING WS-DNA-INDEX FROM 1 BY 1
+               UNTIL WS-DNA-INDEX > WS-DNA-1-LEN
+
+           MOVE WS-DNA-1 (WS-DNA-INDEX:1) TO WS-CHECK-BASE
+           IF NOT WS-BASE-IS-VALID
+               MOVE "Strand contains a non-ACGT character"
+                   TO WS-ERROR
+               EXIT PERFORM
+           END-IF
+
+           MOVE WS-DNA-2 (WS-DNA-INDEX:1) TO WS-CHECK-BASE
+           IF NOT WS-BASE-IS-VALID
+               MOVE "Strand contains a non-ACGT character"
+                   TO WS-ERROR
+               EXIT PERFORM
+           END-IF
+
+           END-PERFORM.
+
+       9100-EXIT.
+           EXIT.
