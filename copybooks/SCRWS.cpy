@@ -0,0 +1,87 @@
+      ******************************************************************
+      *    COPYBOOK:  SCRWS
+      *    PURPOSE :  WORKING-STORAGE FOR THE SCRABBLE-TILE SCORING
+      *               LOGIC, SHARED BY THE SINGLE-ENTRY PROGRAM
+      *               (SCRABBLE-SCORE) AND ITS BATCH WRAPPERS.
+      ******************************************************************
+      *    2026-08-09  SQS  INITIAL VERSION.  FACTORED OUT OF
+      *                     SCRABBLE-SCORE SO FUTURE BATCH DRIVERS CAN
+      *                     SHARE THE SAME WORKING-STORAGE AND SCORING
+      *                     LOGIC (SEE SCRPROC) RATHER THAN EACH
+      *                     CARRYING THEIR OWN COPY.
+      *    2026-08-09  SQS  ADDED WS-WORD-LEN SO THE SCORING LOOP CAN
+      *                     RUN ACROSS EMBEDDED SPACES INSTEAD OF
+      *                     STOPPING AT THE FIRST ONE, SO A MULTI-WORD
+      *                     PHRASE SCORES AS THE SUM OF ITS WORDS.
+      *    2026-08-09  SQS  ADDED WS-BLANK-MARKS, A POSITIONAL OVERLAY
+      *                     ON WS-WORD: A 'B' IN A GIVEN POSITION MEANS
+      *                     THE TILE PLAYED THERE WAS A BLANK, SO IT
+      *                     SCORES ZERO NO MATTER WHAT LETTER IT WAS
+      *                     TURNED FACE-UP AS.
+      *    2026-08-09  SQS  ADDED WS-LETTER-MULT (PER-POSITION DOUBLE/
+      *                     TRIPLE LETTER SQUARE) AND WS-WORD-MULT
+      *                     (DOUBLE/TRIPLE WORD SQUARE) SO A CALLER
+      *                     THAT KNOWS WHERE A WORD LANDED ON THE BOARD
+      *                     CAN SCORE IT WITH THE SQUARES' MULTIPLIERS
+      *                     APPLIED. BOTH DEFAULT TO 1 (NO MULTIPLIER)
+      *                     SO EXISTING CALLERS ARE UNAFFECTED.
+      *    2026-08-09  SQS  ADDED WS-LANG-CODE SO A CALLER CAN SELECT AN
+      *                     INTERNATIONAL LETTER-VALUE TABLE (SEE
+      *                     SCRLANG) INSTEAD OF THE STANDARD ENGLISH
+      *                     VALUES. DEFAULTS TO SPACES, WHICH MEANS
+      *                     "STANDARD ENGLISH" - THE SAME AS BEFORE THIS
+      *                     FIELD EXISTED.
+      *    2026-08-09  SQS  WIDENED WS-RESULT FROM PIC 99 TO PIC 9(4).
+      *                     MULTI-WORD PHRASES AND BOARD MULTIPLIERS
+      *                     ROUTINELY SCORE PAST 99; SCRPROC NOW TRAPS
+      *                     ANY REMAINING OVERFLOW WITH ON SIZE ERROR
+      *                     RATHER THAN LETTING IT WRAP SILENTLY.
+      *    2026-08-09  SQS  ADDED WS-ALPHABET-TBL, A REDEFINITION OF
+      *                     WS-UPPER-CASE INDEXED BY ALPHA-INDEX.  THE
+      *                     FR/DE LETTER-VALUE LOOKUP IN SCRPROC NOW
+      *                     SEARCHES THIS TABLE FOR A LETTER'S POSITION
+      *                     INSTEAD OF SUBTRACTING FUNCTION ORD VALUES,
+      *                     WHICH ASSUMED A-Z IS CONTIGUOUS IN THE
+      *                     MACHINE'S COLLATING SEQUENCE - TRUE FOR ASCII
+      *                     BUT NOT FOR EBCDIC, WHICH THE DECLARED
+      *                     SOURCE-COMPUTER/OBJECT-COMPUTER TARGET.
+      *Inputs
+       01 WS-LANG-CODE PIC X(02) VALUE SPACES.
+       01 WS-WORD   PIC X(60).
+       01 WS-LETTERS REDEFINES WS-WORD.
+        02 WS-LETTER PIC X OCCURS 60 TIMES
+         INDEXED BY LETTER-INDEX.
+        88 TEN-POINTER VALUES 'Q','Z'.
+        88 EIGHT-POINTER VALUES 'J','X'.
+        88 FIVE-POINTER VALUES 'K'.
+        88 FOUR-POINTER VALUES 'F','H','V','W','Y'.
+        88 THREE-POINTER VALUES 'B','C','M','P'.
+        88 TWO-POINTER VALUES 'D','G'.
+        88 ONE-POINTER VALUES 'A','E','I','O','U','L','N','R','S','T'.
+       01 WS-BLANK-MARKS PIC X(60) VALUE SPACES.
+       01 WS-BLANK-FLAGS REDEFINES WS-BLANK-MARKS.
+        02 WS-BLANK-MARK PIC X OCCURS 60 TIMES.
+        88 POSITION-IS-BLANK VALUE 'B'.
+       01 WS-LETTER-MULTS PIC X(60) VALUE ALL '1'.
+       01 WS-LETTER-MULT-TBL REDEFINES WS-LETTER-MULTS.
+        02 WS-LETTER-MULT PIC 9 OCCURS 60 TIMES.
+       01 WS-WORD-MULT PIC 9 VALUE 1.
+      *Outputs
+       01 WS-RESULT PIC 9(4).
+      *Working
+       01 WS-WORD-LEN    PIC 99 COMP.
+       01 WS-LETTER-VALUE PIC 99.
+       01 WS-LETTER-POS  PIC 99 COMP.
+       COPY SCRLANG.
+       01 TEN-POINTS   CONSTANT 10.
+       01 EIGHT-POINTS CONSTANT 8.
+       01 FIVE-POINTS  CONSTANT 5.
+       01 FOUR-POINTS  CONSTANT 4.
+       01 THREE-POINTS CONSTANT 3.
+       01 TWO-POINTS   CONSTANT 2.
+       01 ONE-POINTS   CONSTANT 1.
+       01 WS-UPPER-CASE PIC X(26) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01 WS-ALPHABET-TBL REDEFINES WS-UPPER-CASE.
+        02 WS-ALPHABET-LETTER PIC X OCCURS 26 TIMES
+         INDEXED BY ALPHA-INDEX.
+       01 WS-LOWER-CASE PIC X(26) VALUE 'abcdefghijklmnopqrstuvwxyz'.
