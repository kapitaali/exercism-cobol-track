@@ -0,0 +1,33 @@
+      ******************************************************************
+      *    COPYBOOK:  HAMREFLK
+      *    PURPOSE :  LOOKUP LOGIC SHARED BY ANY PROGRAM THAT PULLS A
+      *               REFERENCE STRAND OFF THE REF-MASTER INDEXED
+      *               FILE INSTEAD OF TAKING THE LITERAL SEQUENCE FROM
+      *               THE CALLER.  THE CALLING PROGRAM MUST DECLARE
+      *               ITS OWN SELECT/FD FOR REF-MASTER (COPY HAMREF
+      *               FOR THE RECORD LAYOUT), OPEN IT INPUT, MOVE THE
+      *               WANTED STRAIN ID TO WS-LOOKUP-STRAIN-ID, AND
+      *               PERFORM 9250-LOOKUP-STRAIN THRU 9250-EXIT.  ON
+      *               RETURN, WS-DNA-1 HOLDS THE MASTER SEQUENCE AND
+      *               WS-ERROR IS SET IF THE ID WASN'T ON FILE.
+      ******************************************************************
+      *    2026-08-09  SQS  INITIAL VERSION.
+      *    2026-08-09  SQS  RENUMBERED 9200-LOOKUP-STRAIN/9200-EXIT TO
+      *                     9250-LOOKUP-STRAIN/9250-EXIT.  HAMBYID IS
+      *                     THE ONLY CALLER, AND IT ALSO COPIES
+      *                     AUDPROC, WHICH DEFINES ITS OWN 9200-EXIT -
+      *                     THE DUPLICATE NAME MADE "PERFORM ... THRU
+      *                     9200-EXIT" AMBIGUOUS THERE.
+       9250-LOOKUP-STRAIN.
+           MOVE WS-LOOKUP-STRAIN-ID TO REF-STRAIN-ID
+           READ REF-MASTER
+               KEY IS REF-STRAIN-ID
+               INVALID KEY
+                   MOVE "Strain ID not found on reference master"
+                       TO WS-ERROR
+           END-READ
+           IF WS-ERROR EQUAL TO SPACE
+               MOVE REF-MASTER-DNA TO WS-DNA-1
+           END-IF.
+       9250-EXIT.
+           EXIT.
