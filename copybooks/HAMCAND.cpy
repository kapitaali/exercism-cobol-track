@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    COPYBOOK:  HAMCAND
+      *    PURPOSE :  RECORD LAYOUT FOR A CANDIDATE-STRAND PANEL READ
+      *               BY THE ONE-TO-MANY RANKED DISTANCE REPORT
+      *               (HAMRANK).  ONE RECORD = ONE CANDIDATE STRAND TO
+      *               BE COMPARED AGAINST THE SUPPLIED REFERENCE.
+      ******************************************************************
+       01  CAND-RECORD.
+           05  CAND-ID                PIC X(10).
+           05  CAND-DNA               PIC X(500).
