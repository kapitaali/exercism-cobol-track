@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK:  HAMCKPT
+      *    PURPOSE :  RECORD LAYOUT FOR THE HAMBATCH CHECKPOINT FILE.
+      *               ONE RECORD IS APPENDED EVERY WS-CHECKPOINT-
+      *               INTERVAL PAIRS SO A RERUN WITH PARM='RESTART'
+      *               CAN SKIP BACK TO THE LAST CHECKPOINT INSTEAD OF
+      *               REPROCESSING THE STRAND-PAIR FILE FROM RECORD
+      *               ONE.
+      ******************************************************************
+      *    2026-08-09  SQS  INITIAL VERSION.
+       01  CKPT-RECORD.
+           05  CKPT-PAIRS-PROCESSED   PIC 9(09).
+           05  CKPT-TIMESTAMP         PIC X(21).
