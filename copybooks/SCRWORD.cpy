@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    COPYBOOK:  SCRWORD
+      *    PURPOSE :  RECORD LAYOUT FOR THE DAILY CONTEST WORD-LIST FEED
+      *               READ BY THE SCRABBLE-SCORE BATCH DRIVER.  ONE
+      *               RECORD = ONE WORD OR PHRASE ENTERED BY ONE PLAYER.
+      ******************************************************************
+      *    2026-08-09  WCO  INITIAL VERSION.
+       01  WORD-RECORD.
+           05  WORD-PLAYER-ID         PIC X(10).
+           05  WORD-TEXT              PIC X(60).
