@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK:  HAMPAIR
+      *    PURPOSE :  RECORD LAYOUT FOR THE NIGHTLY SEQUENCER STRAND-
+      *               PAIR FEED READ BY THE HAMMING BATCH DRIVER.
+      *               ONE RECORD = ONE PAIR OF STRANDS TO COMPARE.
+      ******************************************************************
+      *    2026-08-08  SQS  WIDENED PAIR-DNA-1/PAIR-DNA-2 TO PIC X(500)
+      *                     TO MATCH THE WIDENED WS-DNA-1/WS-DNA-2 IN
+      *                     HAMWS (LONG-READ SEQUENCER OUTPUT).
+       01  PAIR-RECORD.
+           05  PAIR-ID                PIC X(10).
+           05  PAIR-DNA-1             PIC X(500).
+           05  PAIR-DNA-2             PIC X(500).
