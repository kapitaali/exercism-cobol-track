@@ -0,0 +1,26 @@
+//HAMBYID  JOB (SEQQC),'STRAIN-ID LOOKUP AND COMPARE',CLASS=A,
+//         MSGCLASS=X,NOTIFY=&SYSUID
+//*------------------------------------------------------------------*
+//* RUNS THE STRAIN-ID/QUERY-STRAND FEED (IDPAIRIN) THROUGH HAMBYID, *
+//* PULLING EACH REFERENCE SEQUENCE OFF THE REFMAST MASTER FILE BY   *
+//* STRAIN ID RATHER THAN FROM A LITERAL SUPPLIED BY THE CALLER.     *
+//* SEE HAMBYID.COB.  WRITES TO THE SHARED AUDITLOG, SAME AS THE      *
+//* OTHER NIGHTLY HAMMING BATCH DRIVERS.                              *
+//*------------------------------------------------------------------*
+//STEP010  EXEC PGM=HAMBYID
+//STEPLIB  DD   DSN=SEQQC.BATCH.LOADLIB,DISP=SHR
+//REFMAST  DD   DSN=SEQQC.REFERENCE.STRAIN.MASTER,DISP=SHR
+//IDPAIRIN DD   DSN=SEQQC.NIGHTLY.STRAINIDPAIRS,DISP=SHR
+//IDPAIRRPT DD  DSN=SEQQC.NIGHTLY.HAMBYID.REPORT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(10,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//IDPAIRERR DD  DSN=SEQQC.NIGHTLY.HAMBYID.ERRORS,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=78,BLKSIZE=0)
+//AUDITLOG DD   DSN=SEQQC.SHARED.AUDITLOG,
+//              DISP=(MOD,CATLG,DELETE),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=1091,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
