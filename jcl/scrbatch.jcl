@@ -0,0 +1,29 @@
+//SCRBATCH JOB (WCONTEST),'DAILY WORD CONTEST LEADERBOARD',CLASS=A,
+//         MSGCLASS=X,NOTIFY=&SYSUID
+//*------------------------------------------------------------------*
+//* SCORES THE DAY'S WHOLE WORD-LIST FEED ON WORDIN (ONE ENTRY PER    *
+//* PLAYER) WITH THE SHARED SCRABBLE-SCORE LOGIC AND WRITES A         *
+//* LEADERBOARD REPORT TO LDRRPT SORTED BY DESCENDING SCORE, HIGHEST  *
+//* SCORE FIRST.  A DOWNSTREAM EXTRACT FOR THE CONTEST PLATFORM IS    *
+//* ALSO WRITTEN TO SCOREXT, ONE RECORD PER ENTRY IN READ ORDER.      *
+//* EACH SCORED ENTRY IS ALSO LOGGED TO THE SHARED AUDITLOG, SAME AS *
+//* THE SINGLE-WORD SCRABBLE-SCORE PROGRAM.                           *
+//*------------------------------------------------------------------*
+//STEP010  EXEC PGM=SCRBATCH
+//STEPLIB  DD   DSN=WCONTEST.BATCH.LOADLIB,DISP=SHR
+//WORDIN   DD   DSN=WCONTEST.DAILY.WORDLIST,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//LDRRPT   DD   DSN=WCONTEST.DAILY.LEADERBOARD,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=85,BLKSIZE=0)
+//SCOREXT  DD   DSN=WCONTEST.DAILY.SCORE.EXTRACT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=82,BLKSIZE=0)
+//AUDITLOG DD   DSN=SEQQC.SHARED.AUDITLOG,
+//              DISP=(MOD,CATLG,DELETE),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=1091,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
