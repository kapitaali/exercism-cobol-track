@@ -0,0 +1,16 @@
+//HAMREFLD JOB (SEQQC),'LOAD REFERENCE-STRAIN MASTER',CLASS=A,
+//         MSGCLASS=X,NOTIFY=&SYSUID
+//*------------------------------------------------------------------*
+//* MAINTENANCE LOAD OF THE REFERENCE-STRAIN MASTER FILE (REFMAST)   *
+//* FROM A SEQUENTIAL EXTRACT (REFEXTR).  RUN WHENEVER THE PANEL OF  *
+//* ~200 REFERENCE STRAINS CHANGES.  EXTRACT MUST BE IN ASCENDING    *
+//* STRAIN-ID ORDER.  SEE HAMREFLD.COB.                               *
+//*------------------------------------------------------------------*
+//STEP010  EXEC PGM=HAMREFLD
+//STEPLIB  DD   DSN=SEQQC.BATCH.LOADLIB,DISP=SHR
+//REFEXTR  DD   DSN=SEQQC.REFERENCE.STRAIN.EXTRACT,DISP=SHR
+//REFMAST  DD   DSN=SEQQC.REFERENCE.STRAIN.MASTER,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=510,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
