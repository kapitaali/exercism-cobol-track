@@ -0,0 +1,18 @@
+//DAILYRCN JOB (SEQQC),'DAILY CONTROL-TOTAL RECONCILIATION',CLASS=A,
+//         MSGCLASS=X,NOTIFY=&SYSUID
+//*------------------------------------------------------------------*
+//* READS THE SHARED AUDITLOG WRITTEN DURING THE DAY BY HAMMING,     *
+//* SCRABBLE-SCORE, AND THEIR NIGHTLY BATCH DRIVERS (HAMBATCH,        *
+//* HAMRANK, HAMBYID, SCRBATCH) AND WRITES ONE DAILY CONTROL-TOTAL    *
+//* LINE PER SHOP TO RECONRPT: RUN COUNT, ERROR COUNT, AND AVERAGE    *
+//* RESULT (HAMMING DISTANCE OR SCRABBLE SCORE).  RUN AFTER BOTH      *
+//* SHOPS' NIGHTLY JOBS HAVE FINISHED WRITING TO THE SHARED LOG.      *
+//*------------------------------------------------------------------*
+//STEP010  EXEC PGM=DAILYRCN
+//STEPLIB  DD   DSN=SEQQC.BATCH.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=SEQQC.SHARED.AUDITLOG,DISP=SHR
+//RECONRPT DD   DSN=SEQQC.DAILY.RECONCILIATION.REPORT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=79,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
