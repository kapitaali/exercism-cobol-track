@@ -0,0 +1,24 @@
+//HAMRANK  JOB (SEQQC),'REFERENCE VS PANEL RANKING',CLASS=A,
+//         MSGCLASS=X,NOTIFY=&SYSUID
+//*------------------------------------------------------------------*
+//* ONE-TO-MANY STRAND COMPARISON.  COMPARES THE SINGLE REFERENCE    *
+//* STRAND ON REFIN AGAINST EVERY CANDIDATE ON CANDIN AND WRITES A   *
+//* REPORT SORTED BY ASCENDING HAMMING DISTANCE (CLOSEST MATCHES     *
+//* FIRST) TO RANKRPT.  WRITES TO THE SHARED AUDITLOG, SAME AS THE   *
+//* OTHER NIGHTLY HAMMING BATCH DRIVERS.                              *
+//*------------------------------------------------------------------*
+//STEP010  EXEC PGM=HAMRANK
+//STEPLIB  DD   DSN=SEQQC.BATCH.LOADLIB,DISP=SHR
+//REFIN    DD   DSN=SEQQC.REFERENCE.STRAND,DISP=SHR
+//CANDIN   DD   DSN=SEQQC.CANDIDATE.PANEL,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RANKRPT  DD   DSN=SEQQC.CANDIDATE.RANKED.REPORT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD   DSN=SEQQC.SHARED.AUDITLOG,
+//              DISP=(MOD,CATLG,DELETE),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=1091,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
