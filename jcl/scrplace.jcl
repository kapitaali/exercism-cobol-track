@@ -0,0 +1,22 @@
+//SCRPLACE JOB (WCONTEST),'DAILY WORD CONTEST BOARD PLACEMENTS',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*------------------------------------------------------------------*
+//* SCORES THE DAY'S BOARD-PLACEMENT FEED ON PLACEIN (ONE ENTRY PER   *
+//* WORD PLAYED, CARRYING WHICH SQUARES ITS LETTERS LANDED ON - SEE   *
+//* COPYBOOK SCRPLACE) WITH THE SHARED SCRABBLE-SCORE LOGIC'S BOARD-  *
+//* MULTIPLIER SUPPORT AND WRITES ONE REPORT LINE PER PLACEMENT TO    *
+//* PLACERPT, IN READ ORDER.  EACH PLACEMENT IS ALSO LOGGED TO THE    *
+//* SHARED AUDITLOG, SAME AS THE OTHER SCRABBLE-SCORE PROGRAMS.       *
+//*------------------------------------------------------------------*
+//STEP010  EXEC PGM=SCRPLACE
+//STEPLIB  DD   DSN=WCONTEST.BATCH.LOADLIB,DISP=SHR
+//PLACEIN  DD   DSN=WCONTEST.DAILY.PLACEMENTS,DISP=SHR
+//PLACERPT DD   DSN=WCONTEST.DAILY.PLACEMENT.RPT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=81,BLKSIZE=0)
+//AUDITLOG DD   DSN=SEQQC.SHARED.AUDITLOG,
+//              DISP=(MOD,CATLG,DELETE),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=1091,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
