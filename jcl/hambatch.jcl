@@ -0,0 +1,32 @@
+//HAMBATCH JOB (SEQQC),'NIGHTLY HAMMING RUN',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*------------------------------------------------------------------*
+//* NIGHTLY BATCH RUN OF HAMBATCH AGAINST THE SEQUENCER STRAND-PAIR  *
+//* FEED.  ONE RESULT LINE IS WRITTEN TO PAIRRPT FOR EVERY PAIR READ *
+//* FROM PAIRIN.  SEE HAMBATCH.COB FOR THE WRAPPING LOGIC AROUND THE *
+//* EXISTING HAMMING PARAGRAPH (COPYBOOK HAMPROC).  A CHECKPOINT IS  *
+//* APPENDED TO HAMCKPT EVERY 1000 PAIRS -- IF THIS JOB ABENDS, RUN  *
+//* HAMBATCHR (PARM='RESTART') TO PICK UP FROM THE LAST CHECKPOINT   *
+//* INSTEAD OF RERUNNING THE WHOLE FEED.  WRITES TO THE SHARED        *
+//* AUDITLOG, SAME AS THE OTHER NIGHTLY HAMMING BATCH DRIVERS.        *
+//*------------------------------------------------------------------*
+//STEP010  EXEC PGM=HAMBATCH
+//STEPLIB  DD   DSN=SEQQC.BATCH.LOADLIB,DISP=SHR
+//PAIRIN   DD   DSN=SEQQC.NIGHTLY.STRANDPAIRS,DISP=SHR
+//PAIRRPT  DD   DSN=SEQQC.NIGHTLY.HAMMING.REPORT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(10,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PAIRERR  DD   DSN=SEQQC.NIGHTLY.HAMMING.ERRORS,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//HAMCKPT  DD   DSN=SEQQC.NIGHTLY.HAMMING.CKPT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//AUDITLOG DD   DSN=SEQQC.SHARED.AUDITLOG,
+//              DISP=(MOD,CATLG,DELETE),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=1091,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
