@@ -0,0 +1,18 @@
+//HAMBATCHR JOB (SEQQC),'RESTART NIGHTLY HAMMING RUN',CLASS=A,
+//         MSGCLASS=X,NOTIFY=&SYSUID
+//*------------------------------------------------------------------*
+//* RESTART RERUN OF HAMBATCH.  PARM='RESTART' TELLS HAMBATCH TO     *
+//* READ HAMCKPT FOR THE LAST CHECKPOINT, SKIP PAIRIN FORWARD TO     *
+//* THAT POINT, AND APPEND TO THE PAIRRPT/PAIRERR/HAMCKPT/AUDITLOG   *
+//* DATA SETS FROM THE FAILED RUN RATHER THAN STARTING OVER AT       *
+//* RECORD ONE.  ALL FIVE DD NAMES BELOW MUST POINT AT THE SAME      *
+//* DATA SETS USED BY THE RUN BEING RESTARTED.                       *
+//*------------------------------------------------------------------*
+//STEP010  EXEC PGM=HAMBATCH,PARM='RESTART'
+//STEPLIB  DD   DSN=SEQQC.BATCH.LOADLIB,DISP=SHR
+//PAIRIN   DD   DSN=SEQQC.NIGHTLY.STRANDPAIRS,DISP=SHR
+//PAIRRPT  DD   DSN=SEQQC.NIGHTLY.HAMMING.REPORT,DISP=MOD
+//PAIRERR  DD   DSN=SEQQC.NIGHTLY.HAMMING.ERRORS,DISP=MOD
+//HAMCKPT  DD   DSN=SEQQC.NIGHTLY.HAMMING.CKPT,DISP=MOD
+//AUDITLOG DD   DSN=SEQQC.SHARED.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
