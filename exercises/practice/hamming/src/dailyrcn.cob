@@ -0,0 +1,180 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DAILYRCN.
+000030 AUTHOR.        DAILY-CONTROL-DESK.
+000040 INSTALLATION.  SEQUENCING QC / DAILY WORD CONTEST.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ----------------------------------------------------------
+000100*    2026-08-09  DCD  INITIAL VERSION.  READS THE SHARED AUDITLOG
+000110*                     WRITTEN BY BOTH HAMMING AND SCRABBLE-SCORE
+000120*                     (SEE AUDLOG COPYBOOK) AND PRODUCES A DAILY
+000130*                     CONTROL-TOTAL AND RECONCILIATION REPORT: RUN
+000140*                     COUNT, ERROR COUNT, AND AVERAGE RESULT FOR
+000150*                     EACH PROGRAM.
+000160*    2026-08-09  DCD  THE NIGHTLY BATCH DRIVERS (HAMBATCH, HAMRANK,
+000170*                     HAMBYID, SCRBATCH) NOW APPEND TO AUDITLOG
+000180*                     TOO, SO THIS TOTALS THE WHOLE DAY'S VOLUME,
+000190*                     NOT JUST THE TWO SINGLE-ENTRY PROGRAMS.  EACH
+000200*                     BATCH DRIVER'S ENTRIES ROLL UP UNDER ITS
+000210*                     SINGLE-ENTRY COUNTERPART'S TOTALS (HAMBATCH/
+000220*                     HAMRANK/HAMBYID UNDER HAMMING, SCRBATCH UNDER
+000230*                     SCRABBLE-SCORE) SINCE BOTH MEASURE THE SAME
+000240*                     THING.
+000250*    2026-08-09  DCD  SCRPLACE (THE BOARD-PLACEMENT BATCH DRIVER)
+000260*                     ALSO ROLLS UP UNDER SCRABBLE-SCORE'S TOTALS,
+000270*                     FOR THE SAME REASON, SINCE IT WRITES THE SAME
+000280*                     "SCRABBLE-SCORE" KIND OF RESULT TO AUDITLOG.
+000290******************************************************************
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER.   IBM-370.
+000330 OBJECT-COMPUTER.   IBM-370.
+000340 REPOSITORY.        FUNCTION ALL INTRINSIC.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000380         ORGANIZATION IS SEQUENTIAL.
+000390     SELECT RECON-RPT ASSIGN TO "RECONRPT"
+000400         ORGANIZATION IS SEQUENTIAL.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  AUDIT-LOG
+000440     RECORDING MODE IS F
+000450     LABEL RECORDS ARE STANDARD.
+000460 COPY AUDLOG.
+
+000470 FD  RECON-RPT
+000480     RECORDING MODE IS F
+000490     LABEL RECORDS ARE STANDARD.
+000500 01  RECON-RPT-RECORD.
+000510     05  RECON-PROGRAM          PIC X(15).
+000520     05  FILLER                 PIC X(02).
+000530     05  RECON-RUNS             PIC ZZZZ9.
+000540     05  FILLER                 PIC X(02).
+000550     05  RECON-ERRORS           PIC ZZZZ9.
+000560     05  FILLER                 PIC X(02).
+000570     05  RECON-AVG-LABEL        PIC X(11).
+000580     05  RECON-AVG-RESULT       PIC ZZZ9.99.
+000590     05  FILLER                 PIC X(30).
+
+000600 WORKING-STORAGE SECTION.
+000610 77  WS-EOF-SW                  PIC X(01) VALUE "N".
+000620     88  END-OF-AUDIT                      VALUE "Y".
+000630 77  WS-NUMERIC-RESULT          PIC 9(09) VALUE ZERO.
+000640 77  WS-HAM-RUNS                PIC 9(05) COMP VALUE ZERO.
+000650 77  WS-HAM-ERRORS              PIC 9(05) COMP VALUE ZERO.
+000660 77  WS-HAM-TOTAL-DISTANCE      PIC 9(09) COMP VALUE ZERO.
+000670 77  WS-HAM-AVG-DISTANCE        PIC 999V99 VALUE ZERO.
+000680 77  WS-SCR-RUNS                PIC 9(05) COMP VALUE ZERO.
+000690 77  WS-SCR-ERRORS              PIC 9(05) COMP VALUE ZERO.
+000700 77  WS-SCR-TOTAL-SCORE         PIC 9(09) COMP VALUE ZERO.
+000710 77  WS-SCR-AVG-SCORE           PIC 999V99 VALUE ZERO.
+000720 77  WS-CLEAN-RUNS              PIC 9(05) COMP VALUE ZERO.
+
+000730 PROCEDURE DIVISION.
+000740******************************************************************
+000750*    0000-MAINLINE
+000760******************************************************************
+000770 0000-MAINLINE.
+000780     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000790     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000800         UNTIL END-OF-AUDIT
+000810     PERFORM 8000-TERMINATE THRU 8000-EXIT
+000820     STOP RUN.
+
+000830******************************************************************
+000840*    1000-INITIALIZE -- OPEN FILES AND PRIME THE READ
+000850******************************************************************
+000860 1000-INITIALIZE.
+000870     OPEN INPUT AUDIT-LOG
+000880     OPEN OUTPUT RECON-RPT
+000890     PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+000900 1000-EXIT.
+000910     EXIT.
+
+000920******************************************************************
+000930*    2000-PROCESS-RECORD -- TALLY ONE AUDIT RECORD AGAINST THE
+000940*                           PROGRAM THAT WROTE IT
+000950******************************************************************
+000960 2000-PROCESS-RECORD.
+000970     EVALUATE AUD-PROGRAM
+000980         WHEN "HAMMING"
+000990         WHEN "HAMBATCH"
+001000         WHEN "HAMRANK"
+001010         WHEN "HAMBYID"
+001020             ADD 1 TO WS-HAM-RUNS
+001030             IF AUD-ERROR NOT EQUAL TO SPACE
+001040                 ADD 1 TO WS-HAM-ERRORS
+001050             ELSE
+001060                 COMPUTE WS-NUMERIC-RESULT =
+001070                     FUNCTION NUMVAL(AUD-RESULT)
+001080                 ADD WS-NUMERIC-RESULT TO WS-HAM-TOTAL-DISTANCE
+001090             END-IF
+001100         WHEN "SCRABBLE-SCORE"
+001110         WHEN "SCRBATCH"
+001120         WHEN "SCRPLACE"
+001130             ADD 1 TO WS-SCR-RUNS
+001140             IF AUD-ERROR NOT EQUAL TO SPACE
+001150                 ADD 1 TO WS-SCR-ERRORS
+001160             ELSE
+001170                 COMPUTE WS-NUMERIC-RESULT =
+001180                     FUNCTION NUMVAL(AUD-RESULT)
+001190                 ADD WS-NUMERIC-RESULT TO WS-SCR-TOTAL-SCORE
+001200             END-IF
+001210         WHEN OTHER
+001220             CONTINUE
+001230     END-EVALUATE
+001240     PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+001250 2000-EXIT.
+001260     EXIT.
+
+001270******************************************************************
+001280*    2100-READ-AUDIT -- NEXT AUDIT RECORD, SET SWITCH AT END
+001290******************************************************************
+001300 2100-READ-AUDIT.
+001310     READ AUDIT-LOG
+001320         AT END
+001330             SET END-OF-AUDIT TO TRUE
+001340     END-READ.
+001350 2100-EXIT.
+001360     EXIT.
+
+001370******************************************************************
+001380*    8000-TERMINATE -- WORK OUT THE AVERAGES, WRITE ONE REPORT
+001390*                      LINE PER PROGRAM, CLOSE FILES
+001400******************************************************************
+001410 8000-TERMINATE.
+001420     IF WS-HAM-RUNS > WS-HAM-ERRORS
+001430         COMPUTE WS-CLEAN-RUNS = WS-HAM-RUNS - WS-HAM-ERRORS
+001440         COMPUTE WS-HAM-AVG-DISTANCE ROUNDED =
+001450             WS-HAM-TOTAL-DISTANCE / WS-CLEAN-RUNS
+001460     END-IF
+001470     IF WS-SCR-RUNS > WS-SCR-ERRORS
+001480         COMPUTE WS-CLEAN-RUNS = WS-SCR-RUNS - WS-SCR-ERRORS
+001490         COMPUTE WS-SCR-AVG-SCORE ROUNDED =
+001500             WS-SCR-TOTAL-SCORE / WS-CLEAN-RUNS
+001510     END-IF
+001520     MOVE SPACE TO RECON-RPT-RECORD
+001530     MOVE "HAMMING" TO RECON-PROGRAM
+001540     MOVE WS-HAM-RUNS TO RECON-RUNS
+001550     MOVE WS-HAM-ERRORS TO RECON-ERRORS
+001560     MOVE "AVG DIST:  " TO RECON-AVG-LABEL
+001570     MOVE WS-HAM-AVG-DISTANCE TO RECON-AVG-RESULT
+001580     WRITE RECON-RPT-RECORD
+001590     MOVE SPACE TO RECON-RPT-RECORD
+001600     MOVE "SCRABBLE-SCORE" TO RECON-PROGRAM
+001610     MOVE WS-SCR-RUNS TO RECON-RUNS
+001620     MOVE WS-SCR-ERRORS TO RECON-ERRORS
+001630     MOVE "AVG SCORE: " TO RECON-AVG-LABEL
+001640     MOVE WS-SCR-AVG-SCORE TO RECON-AVG-RESULT
+001650     WRITE RECON-RPT-RECORD
+001660     CLOSE AUDIT-LOG
+001670     CLOSE RECON-RPT
+001680     DISPLAY "DAILYRCN HAMMING RUNS/ERRORS       : " WS-HAM-RUNS
+001690         "/" WS-HAM-ERRORS
+001700     DISPLAY "DAILYRCN SCRABBLE-SCORE RUNS/ERRORS : " WS-SCR-RUNS
+001710         "/" WS-SCR-ERRORS.
+001720 8000-EXIT.
+001730     EXIT.
