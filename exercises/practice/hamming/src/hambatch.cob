@@ -0,0 +1,326 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    HAMBATCH.
+000030 AUTHOR.        SEQ-QC-SUPPORT.
+000040 INSTALLATION.  SEQUENCING QC.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ----------------------------------------------------------
+000100*    2026-08-08  SQS  INITIAL VERSION.  NIGHTLY BATCH WRAPPER
+000110*                     AROUND THE HAMMING PARAGRAPH (COPYBOOK
+000120*                     HAMPROC) SO THE SEQUENCER STRAND-PAIR FEED
+000130*                     CAN BE RUN IN ONE JOB INSTEAD OF ONE PAIR
+000140*                     AT A TIME.
+000150*    2026-08-09  SQS  ADDED CHECKPOINT/RESTART SUPPORT.  A
+000160*                     CHECKPOINT RECORD IS APPENDED TO HAMCKPT
+000170*                     EVERY WS-CHECKPOINT-INTERVAL PAIRS.  A
+000180*                     RERUN WITH PARM='RESTART' SKIPS PAIRIN
+000190*                     FORWARD TO THE LAST CHECKPOINT AND APPENDS
+000200*                     TO THE EXISTING PAIRRPT/PAIRERR RATHER THAN
+000210*                     REPROCESSING THE WHOLE FEED.
+000220*    2026-08-09  SQS  WRITES ONE AUDITLOG ENTRY (SEE AUDLOG/
+000230*                     AUDPROC) PER PAIR PROCESSED, SO THE NIGHTLY
+000240*                     RECONCILIATION REPORT (DAILYRCN) HAS THE
+000250*                     BATCH VOLUME TO TALLY ALONGSIDE THE SINGLE-
+000260*                     PAIR PROGRAM'S RUNS, NOT JUST THE LATTER.
+000270*    2026-08-09  SQS  THE RESTART PARM NOW ARRIVES THROUGH THE
+000280*                     LINKAGE SECTION (PROCEDURE DIVISION USING),
+000290*                     NOT ACCEPT FROM COMMAND-LINE - THERE IS NO
+000300*                     COMMAND LINE ON THE DECLARED IBM-370 TARGET;
+000310*                     THE EXEC PGM=HAMBATCH,PARM='RESTART' IN
+000320*                     HAMBATCHR.JCL IS HOW A REAL MVS STEP PASSES
+000330*                     THIS PROGRAM ITS RESTART SWITCH.
+000340*    2026-08-09  SQS  RENAMED RPT-PCT-IDENTITY/WS-PCT-IDENTITY TO
+000350*                     RPT-PCT-MISMATCH/WS-PCT-MISMATCH - SEE HAMWS/
+000360*                     HAMPROC FOR WHY.
+000370******************************************************************
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER.   IBM-370.
+000410 OBJECT-COMPUTER.   IBM-370.
+000420 REPOSITORY.        FUNCTION ALL INTRINSIC.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT PAIR-IN ASSIGN TO "PAIRIN"
+000460         ORGANIZATION IS SEQUENTIAL.
+000470     SELECT PAIR-RPT ASSIGN TO "PAIRRPT"
+000480         ORGANIZATION IS SEQUENTIAL.
+000490     SELECT PAIR-ERR ASSIGN TO "PAIRERR"
+000500         ORGANIZATION IS SEQUENTIAL.
+000510     SELECT CKPT-FILE ASSIGN TO "HAMCKPT"
+000520         ORGANIZATION IS SEQUENTIAL.
+000530     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000540         ORGANIZATION IS SEQUENTIAL
+000550         FILE STATUS IS WS-AUDIT-STATUS.
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  PAIR-IN
+000590     RECORDING MODE IS F
+000600     LABEL RECORDS ARE STANDARD.
+000610 COPY HAMPAIR.
+
+000620 FD  PAIR-RPT
+000630     RECORDING MODE IS F
+000640     LABEL RECORDS ARE STANDARD.
+000650 01  RPT-RECORD.
+000660     05  RPT-PAIR-ID            PIC X(10).
+000670     05  FILLER                 PIC X(02).
+000680     05  RPT-DISTANCE           PIC ZZZZ9.
+000690     05  FILLER                 PIC X(02).
+000700     05  RPT-PCT-MISMATCH       PIC ZZZ.99.
+000710     05  FILLER                 PIC X(02).
+000720     05  RPT-ERROR              PIC X(40).
+000730     05  FILLER                 PIC X(13).
+
+000740 FD  PAIR-ERR
+000750     RECORDING MODE IS F
+000760     LABEL RECORDS ARE STANDARD.
+000770 01  ERR-RECORD.
+000780     05  ERR-PAIR-ID            PIC X(10).
+000790     05  FILLER                 PIC X(02).
+000800     05  ERR-REASON             PIC X(40).
+000810     05  FILLER                 PIC X(28).
+
+000820 FD  CKPT-FILE
+000830     RECORDING MODE IS F
+000840     LABEL RECORDS ARE STANDARD.
+000850 COPY HAMCKPT.
+
+000860 FD  AUDIT-LOG
+000870     RECORDING MODE IS F
+000880     LABEL RECORDS ARE STANDARD.
+000890 COPY AUDLOG.
+
+000900 WORKING-STORAGE SECTION.
+000910 01  WS-AUDIT-STATUS             PIC X(02).
+000920 COPY HAMWS.
+000930 77  WS-EOF-SW                  PIC X(01) VALUE "N".
+000940     88  END-OF-PAIRS                     VALUE "Y".
+000950 77  WS-PAIRS-READ              PIC 9(07) VALUE ZERO.
+000960 77  WS-PAIRS-ERROR             PIC 9(07) VALUE ZERO.
+000970 77  WS-RESTART-PARM            PIC X(10) VALUE SPACE.
+000980     88  WS-RESTART-REQUESTED             VALUE "RESTART".
+000990 77  WS-CHECKPOINT-INTERVAL     PIC 9(09) COMP VALUE 1000.
+001000 77  WS-RESTART-SKIP-COUNT      PIC 9(09) COMP VALUE ZERO.
+001010 77  WS-TOTAL-PROCESSED         PIC 9(09) COMP VALUE ZERO.
+001020 77  WS-SKIP-INDEX              PIC 9(09) COMP VALUE ZERO.
+001030 77  WS-CKPT-EOF-SW             PIC X(01) VALUE "N".
+001040     88  END-OF-CKPT                      VALUE "Y".
+
+001050 LINKAGE SECTION.
+001060 01  PARM-AREA.
+001070     05  PARM-LEN               PIC S9(4) COMP.
+001080     05  PARM-TEXT              PIC X(10).
+
+001090 PROCEDURE DIVISION USING PARM-AREA.
+001100******************************************************************
+001110*    0000-MAINLINE
+001120******************************************************************
+001130 0000-MAINLINE.
+001140     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001150     PERFORM 2000-PROCESS-PAIR THRU 2000-EXIT
+001160         UNTIL END-OF-PAIRS
+001170     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001180     STOP RUN.
+
+001190******************************************************************
+001200*    1000-INITIALIZE -- OPEN FILES, PRIME THE READ.  ON A
+001210*                       PARM='RESTART' RERUN, SKIP PAIRIN
+001220*                       FORWARD TO THE LAST CHECKPOINT INSTEAD
+001230*                       OF STARTING OVER AT RECORD ONE.
+001240******************************************************************
+001250 1000-INITIALIZE.
+001260     OPEN INPUT PAIR-IN
+001270     PERFORM 9200-OPEN-AUDIT-LOG THRU 9200-EXIT
+001280     IF PARM-LEN > ZERO
+001290         MOVE PARM-TEXT TO WS-RESTART-PARM
+001300     END-IF
+001310     MOVE ZERO TO WS-PAIRS-READ
+001320     MOVE ZERO TO WS-PAIRS-ERROR
+001330     MOVE ZERO TO WS-RESTART-SKIP-COUNT
+001340     IF WS-RESTART-REQUESTED
+001350         PERFORM 1200-RESTORE-CHECKPOINT THRU 1200-EXIT
+001360         OPEN EXTEND PAIR-RPT
+001370         OPEN EXTEND PAIR-ERR
+001380         PERFORM 1300-SKIP-PROCESSED-PAIRS THRU 1300-EXIT
+001390     ELSE
+001400         OPEN OUTPUT CKPT-FILE
+001410         OPEN OUTPUT PAIR-RPT
+001420         OPEN OUTPUT PAIR-ERR
+001430     END-IF
+001440     MOVE WS-RESTART-SKIP-COUNT TO WS-TOTAL-PROCESSED
+001450     PERFORM 2100-READ-PAIR THRU 2100-EXIT.
+001460 1000-EXIT.
+001470     EXIT.
+
+001480******************************************************************
+001490*    1200-RESTORE-CHECKPOINT -- READ THE CHECKPOINT FILE WRITTEN
+001500*                               BY THE PRIOR RUN TO FIND HOW MANY
+001510*                               PAIRS ARE ALREADY ACCOUNTED FOR,
+001520*                               THEN REOPEN HAMCKPT FOR EXTEND SO
+001530*                               THIS RUN'S CHECKPOINTS ARE ADDED
+001540*                               AFTER IT RATHER THAN OVERWRITING
+001550*                               IT.
+001560******************************************************************
+001570 1200-RESTORE-CHECKPOINT.
+001580     OPEN INPUT CKPT-FILE
+001590     READ CKPT-FILE
+001600         AT END
+001610             SET END-OF-CKPT TO TRUE
+001620     END-READ
+001630     PERFORM UNTIL END-OF-CKPT
+001640         MOVE CKPT-PAIRS-PROCESSED TO WS-RESTART-SKIP-COUNT
+001650         READ CKPT-FILE
+001660             AT END
+001670                 SET END-OF-CKPT TO TRUE
+001680         END-READ
+001690     END-PERFORM
+001700     CLOSE CKPT-FILE
+001710     OPEN EXTEND CKPT-FILE.
+001720 1200-EXIT.
+001730     EXIT.
+
+001740******************************************************************
+001750*    1300-SKIP-PROCESSED-PAIRS -- ADVANCE PAST THE PAIRS A PRIOR
+001760*                                 RUN ALREADY REPORTED ON, SO A
+001770*                                 RESTART PICKS UP WHERE THE LAST
+001780*                                 CHECKPOINT LEFT OFF.
+001790******************************************************************
+001800 1300-SKIP-PROCESSED-PAIRS.
+001810     PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+001820         UNTIL WS-SKIP-INDEX > WS-RESTART-SKIP-COUNT
+001830             OR END-OF-PAIRS
+001840         READ PAIR-IN
+001850             AT END
+001860                 SET END-OF-PAIRS TO TRUE
+001870         END-READ
+001880     END-PERFORM.
+001890 1300-EXIT.
+001900     EXIT.
+
+001910******************************************************************
+001920*    2000-PROCESS-PAIR -- RUN ONE STRAND PAIR THROUGH THE
+001930*                         EXISTING HAMMING LOGIC.  CLEAN PAIRS
+001940*                         GO TO THE RESULT REPORT; PAIRS THAT
+001950*                         FAIL VALIDATION GO TO THE ERROR
+001960*                         LISTING INSTEAD, NOT BOTH.
+001970******************************************************************
+001980 2000-PROCESS-PAIR.
+001990     ADD 1 TO WS-PAIRS-READ
+002000     ADD 1 TO WS-TOTAL-PROCESSED
+002010     MOVE PAIR-DNA-1 TO WS-DNA-1
+002020     MOVE PAIR-DNA-2 TO WS-DNA-2
+002030     MOVE SPACE TO WS-ERROR
+002040     MOVE ZERO TO WS-HAMMING
+002050     PERFORM HAMMING THRU HAMMING-EXIT
+002060     IF WS-ERROR NOT EQUAL TO SPACE
+002070         ADD 1 TO WS-PAIRS-ERROR
+002080         PERFORM 2300-WRITE-ERROR THRU 2300-EXIT
+002090     ELSE
+002100         PERFORM 2200-WRITE-RESULT THRU 2200-EXIT
+002110     END-IF
+002120     PERFORM 2350-WRITE-AUDIT-ENTRY THRU 2350-EXIT
+002130     PERFORM 2400-CHECKPOINT-IF-DUE THRU 2400-EXIT
+002140     PERFORM 2100-READ-PAIR THRU 2100-EXIT.
+002150 2000-EXIT.
+002160     EXIT.
+
+002170******************************************************************
+002180*    2100-READ-PAIR -- NEXT STRAND PAIR, SET SWITCH AT END
+002190******************************************************************
+002200 2100-READ-PAIR.
+002210     READ PAIR-IN
+002220         AT END
+002230             SET END-OF-PAIRS TO TRUE
+002240     END-READ.
+002250 2100-EXIT.
+002260     EXIT.
+
+002270******************************************************************
+002280*    2200-WRITE-RESULT -- ONE REPORT LINE PER STRAND PAIR
+002290******************************************************************
+002300 2200-WRITE-RESULT.
+002310     MOVE SPACE TO RPT-RECORD
+002320     MOVE PAIR-ID TO RPT-PAIR-ID
+002330     MOVE WS-HAMMING TO RPT-DISTANCE
+002340     MOVE WS-PCT-MISMATCH TO RPT-PCT-MISMATCH
+002350     MOVE WS-ERROR TO RPT-ERROR
+002360     WRITE RPT-RECORD.
+002370 2200-EXIT.
+002380     EXIT.
+
+002390******************************************************************
+002400*    2300-WRITE-ERROR -- ONE ERROR-LISTING LINE PER REJECTED PAIR
+002410******************************************************************
+002420 2300-WRITE-ERROR.
+002430     MOVE SPACE TO ERR-RECORD
+002440     MOVE PAIR-ID TO ERR-PAIR-ID
+002450     MOVE WS-ERROR TO ERR-REASON
+002460     WRITE ERR-RECORD.
+002470 2300-EXIT.
+002480     EXIT.
+
+002490******************************************************************
+002500*    2350-WRITE-AUDIT-ENTRY -- ONE AUDITLOG RECORD PER PAIR
+002510*                              PROCESSED, CLEAN OR IN ERROR
+002520******************************************************************
+002530 2350-WRITE-AUDIT-ENTRY.
+002540     MOVE "HAMBATCH" TO AUD-PROGRAM
+002550     MOVE PAIR-DNA-1 TO AUD-INPUT-1
+002560     MOVE PAIR-DNA-2 TO AUD-INPUT-2
+002570     MOVE WS-HAMMING TO AUD-RESULT
+002580     MOVE WS-ERROR TO AUD-ERROR
+002590     PERFORM 9300-WRITE-AUDIT THRU 9300-EXIT.
+002600 2350-EXIT.
+002610     EXIT.
+
+002620******************************************************************
+002630*    2400-CHECKPOINT-IF-DUE -- EVERY WS-CHECKPOINT-INTERVAL
+002640*                              PAIRS, APPEND A CHECKPOINT RECORD
+002650*                              SO A LATER RESTART NEED NOT
+002660*                              REPROCESS PAIRS ALREADY REPORTED.
+002670******************************************************************
+002680 2400-CHECKPOINT-IF-DUE.
+002690     IF FUNCTION MOD(WS-TOTAL-PROCESSED, WS-CHECKPOINT-INTERVAL)
+002700         EQUAL TO ZERO
+002710         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+002720     END-IF.
+002730 2400-EXIT.
+002740     EXIT.
+
+002750******************************************************************
+002760*    2500-WRITE-CHECKPOINT -- APPEND ONE CHECKPOINT RECORD
+002770******************************************************************
+002780 2500-WRITE-CHECKPOINT.
+002790     MOVE WS-TOTAL-PROCESSED TO CKPT-PAIRS-PROCESSED
+002800     MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+002810     WRITE CKPT-RECORD.
+002820 2500-EXIT.
+002830     EXIT.
+
+002840******************************************************************
+002850*    8000-TERMINATE -- WRITE A FINAL CHECKPOINT, CLOSE FILES, AND
+002860*                      DISPLAY THE RUN TOTALS
+002870******************************************************************
+002880 8000-TERMINATE.
+002890     PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+002900     CLOSE PAIR-IN
+002910     CLOSE PAIR-RPT
+002920     CLOSE PAIR-ERR
+002930     CLOSE CKPT-FILE
+002940     CLOSE AUDIT-LOG
+002950     DISPLAY "HAMBATCH PAIRS READ    : " WS-PAIRS-READ
+002960     DISPLAY "HAMBATCH PAIRS IN ERROR: " WS-PAIRS-ERROR.
+002970 8000-EXIT.
+002980     EXIT.
+
+002990******************************************************************
+003000*    SHARED HAMMING COMPARISON LOGIC (SEE HAMPROC COPYBOOK)
+003010******************************************************************
+003020 COPY HAMPROC.
+
+003030******************************************************************
+003040*    SHARED AUDIT-LOG OPEN/WRITE LOGIC (SEE AUDPROC COPYBOOK)
+003050******************************************************************
+003060 COPY AUDPROC.
