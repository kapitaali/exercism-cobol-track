@@ -0,0 +1,241 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    HAMRANK.
+000030 AUTHOR.        SEQ-QC-SUPPORT.
+000040 INSTALLATION.  SEQUENCING QC.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ----------------------------------------------------------
+000100*    2026-08-08  SQS  INITIAL VERSION.  COMPARES ONE REFERENCE
+000110*                     STRAND (REFIN) AGAINST A WHOLE PANEL OF
+000120*                     CANDIDATE STRANDS (CANDIN) AND PRODUCES A
+000130*                     REPORT SORTED BY ASCENDING HAMMING
+000140*                     DISTANCE SO THE CLOSEST MATCHES ARE AT
+000150*                     THE TOP.  REUSES THE HAMPROC COMPARE LOGIC
+000160*                     FOR EACH CANDIDATE.
+000170******************************************************************
+000171*    2026-08-09  SQS  WRITES ONE AUDITLOG ENTRY (SEE AUDLOG/
+000172*                     AUDPROC) PER CANDIDATE COMPARED, SO THE
+000173*                     NIGHTLY RECONCILIATION REPORT (DAILYRCN)
+000174*                     CAN TALLY THIS JOB'S VOLUME TOO.
+000180*    2026-08-09  SQS  MOVING 9999 TO SORT-DISTANCE ON ERROR
+000190*                     OVERLOADED THE SAME DOMAIN A GENUINE
+000200*                     9999-MISMATCH COMPARISON CAN PRODUCE (SEE
+000210*                     WS-HAMMING, PIC 9(4) COMP), SO AN ERROR ROW
+000220*                     COULD SORT INDISTINGUISHABLY FROM A REAL
+000230*                     ONE.  ADDED SORT-ERROR-FLAG AS THE SORT'S
+000240*                     PRIMARY KEY SO ERROR ROWS ALWAYS SORT
+000250*                     TOGETHER, INSTEAD OF OVERLOADING THE
+000260*                     DISTANCE ITSELF AS THE ERROR SENTINEL.
+000270*    2026-08-09  SQS  WIDENED SORT-ERROR FROM PIC X(31) TO PIC
+000280*                     X(40) TO MATCH WS-ERROR/RANK-RPT-ERROR, SO
+000290*                     THE LONGER ERROR MESSAGES DON'T GET
+000300*                     TRUNCATED ON THE WAY THROUGH THE SORT.
+000305*    2026-08-09  SQS  RENAMED RANK-RPT-PCT-IDENTITY/SORT-PCT-
+000306*                     IDENTITY/WS-PCT-IDENTITY TO PCT-MISMATCH -
+000307*                     SEE HAMWS/HAMPROC FOR WHY.
+000310******************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER.   IBM-370.
+000350 OBJECT-COMPUTER.   IBM-370.
+000360 REPOSITORY.        FUNCTION ALL INTRINSIC.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT REF-IN ASSIGN TO "REFIN"
+000400         ORGANIZATION IS SEQUENTIAL.
+000410     SELECT CAND-IN ASSIGN TO "CANDIN"
+000420         ORGANIZATION IS SEQUENTIAL.
+000430     SELECT RANK-RPT ASSIGN TO "RANKRPT"
+000440         ORGANIZATION IS SEQUENTIAL.
+000450     SELECT SORT-WORK ASSIGN TO "SORTWK01".
+000460     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS WS-AUDIT-STATUS.
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  REF-IN
+000520     RECORDING MODE IS F
+000530     LABEL RECORDS ARE STANDARD.
+000540 01  REF-RECORD.
+000550     05  REF-DNA                PIC X(500).
+
+000560 FD  CAND-IN
+000570     RECORDING MODE IS F
+000580     LABEL RECORDS ARE STANDARD.
+000590 COPY HAMCAND.
+
+000600 FD  RANK-RPT
+000610     RECORDING MODE IS F
+000620     LABEL RECORDS ARE STANDARD.
+000630 01  RANK-RPT-RECORD.
+000640     05  RANK-RPT-ID            PIC X(10).
+000650     05  FILLER                 PIC X(02).
+000660     05  RANK-RPT-DISTANCE      PIC ZZZZ9.
+000670     05  FILLER                 PIC X(02).
+000680     05  RANK-RPT-PCT-MISMATCH  PIC ZZZ.99.
+000690     05  FILLER                 PIC X(02).
+000700     05  RANK-RPT-ERROR         PIC X(40).
+000710     05  FILLER                 PIC X(13).
+
+000720 SD  SORT-WORK.
+000730 01  SORT-RECORD.
+000740     05  SORT-ERROR-FLAG        PIC X(01).
+000750     05  SORT-DISTANCE          PIC 9(4) COMP.
+000760     05  SORT-CAND-ID           PIC X(10).
+000770     05  SORT-PCT-MISMATCH      PIC 999V99.
+000780     05  SORT-ERROR             PIC X(40).
+
+000790 FD  AUDIT-LOG
+000800     RECORDING MODE IS F
+000810     LABEL RECORDS ARE STANDARD.
+000820 COPY AUDLOG.
+
+000830 WORKING-STORAGE SECTION.
+000840 01  WS-AUDIT-STATUS             PIC X(02).
+000850 COPY HAMWS.
+000860 77  WS-EOF-SW                  PIC X(01) VALUE "N".
+000870     88  END-OF-CANDIDATES                VALUE "Y".
+000880 77  WS-CANDIDATES-READ         PIC 9(07) VALUE ZERO.
+000890 77  WS-CANDIDATES-ERROR        PIC 9(07) VALUE ZERO.
+
+000900 PROCEDURE DIVISION.
+000910******************************************************************
+000920*    0000-MAINLINE
+000930******************************************************************
+000940 0000-MAINLINE.
+000950     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000960     SORT SORT-WORK
+000970         ASCENDING KEY SORT-ERROR-FLAG SORT-DISTANCE
+000980         INPUT PROCEDURE IS 2000-BUILD-SORT-FILE
+000990         OUTPUT PROCEDURE IS 3000-WRITE-REPORT
+001000     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001010     STOP RUN.
+
+001020******************************************************************
+001030*    1000-INITIALIZE -- OPEN THE REFERENCE STRAND AND THE REPORT
+001040******************************************************************
+001050 1000-INITIALIZE.
+001060     OPEN INPUT REF-IN
+001070     READ REF-IN
+001080         AT END
+001090             MOVE SPACE TO REF-DNA
+001100     END-READ
+001110     MOVE REF-DNA TO WS-DNA-1
+001120     CLOSE REF-IN
+001130     OPEN OUTPUT RANK-RPT
+001140     PERFORM 9200-OPEN-AUDIT-LOG THRU 9200-EXIT
+001150     MOVE ZERO TO WS-CANDIDATES-READ
+001160     MOVE ZERO TO WS-CANDIDATES-ERROR.
+001170 1000-EXIT.
+001180     EXIT.
+
+001190******************************************************************
+001200*    2000-BUILD-SORT-FILE -- INPUT PROCEDURE.  COMPARE EVERY
+001210*                            CANDIDATE AGAINST THE REFERENCE AND
+001220*                            RELEASE ONE SORT RECORD PER PAIR.
+001230******************************************************************
+001240 2000-BUILD-SORT-FILE.
+001250     OPEN INPUT CAND-IN
+001260     PERFORM 2100-READ-CANDIDATE THRU 2100-EXIT
+001270     PERFORM 2200-RELEASE-CANDIDATE THRU 2200-EXIT
+001280         UNTIL END-OF-CANDIDATES
+001290     CLOSE CAND-IN.
+001300 2000-EXIT.
+001310     EXIT.
+
+001320******************************************************************
+001330*    2100-READ-CANDIDATE -- NEXT CANDIDATE, SET SWITCH AT END
+001340******************************************************************
+001350 2100-READ-CANDIDATE.
+001360     READ CAND-IN
+001370         AT END
+001380             SET END-OF-CANDIDATES TO TRUE
+001390     END-READ.
+001400 2100-EXIT.
+001410     EXIT.
+
+001420******************************************************************
+001430*    2200-RELEASE-CANDIDATE -- COMPARE AND HAND OFF TO THE SORT
+001440******************************************************************
+001450 2200-RELEASE-CANDIDATE.
+001460     ADD 1 TO WS-CANDIDATES-READ
+001470     MOVE CAND-DNA TO WS-DNA-2
+001480     MOVE SPACE TO WS-ERROR
+001490     MOVE ZERO TO WS-HAMMING
+001500     PERFORM HAMMING THRU HAMMING-EXIT
+001510     IF WS-ERROR NOT EQUAL TO SPACE
+001520         ADD 1 TO WS-CANDIDATES-ERROR
+001530         MOVE "Y" TO SORT-ERROR-FLAG
+001540         MOVE ZERO TO SORT-DISTANCE
+001550     ELSE
+001560         MOVE "N" TO SORT-ERROR-FLAG
+001570         MOVE WS-HAMMING TO SORT-DISTANCE
+001580     END-IF
+001590     MOVE CAND-ID TO SORT-CAND-ID
+001600     MOVE WS-PCT-MISMATCH TO SORT-PCT-MISMATCH
+001610     MOVE WS-ERROR TO SORT-ERROR
+001620     MOVE "HAMRANK" TO AUD-PROGRAM
+001630     MOVE WS-DNA-1 TO AUD-INPUT-1
+001640     MOVE WS-DNA-2 TO AUD-INPUT-2
+001650     MOVE WS-HAMMING TO AUD-RESULT
+001660     MOVE WS-ERROR TO AUD-ERROR
+001670     PERFORM 9300-WRITE-AUDIT THRU 9300-EXIT
+001680     RELEASE SORT-RECORD
+001690     PERFORM 2100-READ-CANDIDATE THRU 2100-EXIT.
+001700 2200-EXIT.
+001710     EXIT.
+
+001720******************************************************************
+001730*    3000-WRITE-REPORT -- OUTPUT PROCEDURE.  RETURN THE SORTED
+001740*                         RECORDS AND WRITE ONE REPORT LINE EACH.
+001750******************************************************************
+001760 3000-WRITE-REPORT.
+001770     MOVE "N" TO WS-EOF-SW
+001780     RETURN SORT-WORK
+001790         AT END
+001800             SET END-OF-CANDIDATES TO TRUE
+001810     END-RETURN
+001820     PERFORM 3100-WRITE-LINE THRU 3100-EXIT
+001830         UNTIL END-OF-CANDIDATES.
+001840 3000-EXIT.
+001850     EXIT.
+
+001860******************************************************************
+001870*    3100-WRITE-LINE -- ONE RANKED REPORT LINE, THEN THE NEXT
+001880******************************************************************
+001890 3100-WRITE-LINE.
+001900     MOVE SPACE TO RANK-RPT-RECORD
+001910     MOVE SORT-CAND-ID TO RANK-RPT-ID
+001920     MOVE SORT-DISTANCE TO RANK-RPT-DISTANCE
+001930     MOVE SORT-PCT-MISMATCH TO RANK-RPT-PCT-MISMATCH
+001940     MOVE SORT-ERROR TO RANK-RPT-ERROR
+001950     WRITE RANK-RPT-RECORD
+001960     RETURN SORT-WORK
+001970         AT END
+001980             SET END-OF-CANDIDATES TO TRUE
+001990     END-RETURN.
+002000 3100-EXIT.
+002010     EXIT.
+
+002020******************************************************************
+002030*    8000-TERMINATE -- CLOSE THE REPORT AND DISPLAY RUN TOTALS
+002040******************************************************************
+002050 8000-TERMINATE.
+002060     CLOSE RANK-RPT
+002070     CLOSE AUDIT-LOG
+002080     DISPLAY "HAMRANK CANDIDATES READ    : " WS-CANDIDATES-READ
+002090     DISPLAY "HAMRANK CANDIDATES IN ERROR: " WS-CANDIDATES-ERROR.
+002100 8000-EXIT.
+002110     EXIT.
+
+002120******************************************************************
+002130*    SHARED HAMMING COMPARISON LOGIC (SEE HAMPROC COPYBOOK)
+002140******************************************************************
+002150 COPY HAMPROC.
+
+002160******************************************************************
+002170*    SHARED AUDIT-LOG OPEN/WRITE LOGIC (SEE AUDPROC COPYBOOK)
+002180******************************************************************
+002190 COPY AUDPROC.
