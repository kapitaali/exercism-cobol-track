@@ -0,0 +1,116 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    HAMREFLD.
+000030 AUTHOR.        SEQ-QC-SUPPORT.
+000040 INSTALLATION.  SEQUENCING QC.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ----------------------------------------------------------
+000100*    2026-08-09  SQS  INITIAL VERSION.  ONE-TIME/MAINTENANCE
+000110*                     LOAD OF THE REFERENCE-STRAIN MASTER FILE
+000120*                     (REFMAST) FROM A SEQUENTIAL EXTRACT, SO
+000130*                     CALLERS CAN LOOK A STRAIN UP BY ID RATHER
+000140*                     THAN CARRYING THEIR OWN PASTED-IN COPY OF
+000150*                     THE SEQUENCE.  EXTRACT MUST BE IN ASCENDING
+000160*                     STRAIN-ID ORDER.
+000170******************************************************************
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.   IBM-370.
+000210 OBJECT-COMPUTER.   IBM-370.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT EXTRACT-IN ASSIGN TO "REFEXTR"
+000250         ORGANIZATION IS SEQUENTIAL.
+000260     SELECT REF-MASTER ASSIGN TO "REFMAST"
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS SEQUENTIAL
+000290         RECORD KEY IS REF-STRAIN-ID.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  EXTRACT-IN
+000330     RECORDING MODE IS F
+000340     LABEL RECORDS ARE STANDARD.
+000350 01  EXTRACT-RECORD.
+000360     05  EXTRACT-STRAIN-ID      PIC X(10).
+000370     05  EXTRACT-DNA            PIC X(500).
+
+000380 FD  REF-MASTER
+000390     LABEL RECORDS ARE STANDARD.
+000400 COPY HAMREF.
+
+000410 WORKING-STORAGE SECTION.
+000420 77  WS-EOF-SW                  PIC X(01) VALUE "N".
+000430     88  END-OF-EXTRACT                   VALUE "Y".
+000431 77  WS-WRITE-OK-SW             PIC X(01) VALUE "Y".
+000432     88  WRITE-WAS-OK                      VALUE "Y".
+000440 77  WS-STRAINS-LOADED          PIC 9(07) VALUE ZERO.
+000450 77  WS-STRAINS-REJECTED        PIC 9(07) VALUE ZERO.
+
+000460 PROCEDURE DIVISION.
+000470******************************************************************
+000480*    0000-MAINLINE
+000490******************************************************************
+000500 0000-MAINLINE.
+000510     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000520     PERFORM 2000-LOAD-STRAIN THRU 2000-EXIT
+000530         UNTIL END-OF-EXTRACT
+000540     PERFORM 8000-TERMINATE THRU 8000-EXIT
+000550     STOP RUN.
+
+000560******************************************************************
+000570*    1000-INITIALIZE -- OPEN FILES, PRIME THE READ
+000580******************************************************************
+000590 1000-INITIALIZE.
+000600     OPEN INPUT EXTRACT-IN
+000610     OPEN OUTPUT REF-MASTER
+000620     MOVE ZERO TO WS-STRAINS-LOADED
+000630     MOVE ZERO TO WS-STRAINS-REJECTED
+000640     PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.
+000650 1000-EXIT.
+000660     EXIT.
+
+000670******************************************************************
+000680*    2000-LOAD-STRAIN -- WRITE ONE MASTER RECORD, THEN THE NEXT
+000690******************************************************************
+000700 2000-LOAD-STRAIN.
+000710     MOVE "Y" TO WS-WRITE-OK-SW
+000720     MOVE EXTRACT-STRAIN-ID TO REF-STRAIN-ID
+000730     MOVE EXTRACT-DNA TO REF-MASTER-DNA
+000740     WRITE REF-MASTER-RECORD
+000750         INVALID KEY
+000760             MOVE "N" TO WS-WRITE-OK-SW
+000770             DISPLAY "HAMREFLD DUPLICATE/OUT-OF-SEQUENCE ID: "
+000780                 EXTRACT-STRAIN-ID
+000790     END-WRITE
+000800     IF WRITE-WAS-OK
+000810         ADD 1 TO WS-STRAINS-LOADED
+000820     ELSE
+000830         ADD 1 TO WS-STRAINS-REJECTED
+000840     END-IF
+000850     PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.
+000855 2000-EXIT.
+000860     EXIT.
+
+000870******************************************************************
+000880*    2100-READ-EXTRACT -- NEXT EXTRACT RECORD, SWITCH AT END
+000890******************************************************************
+000900 2100-READ-EXTRACT.
+000910     READ EXTRACT-IN
+000920         AT END
+000930             SET END-OF-EXTRACT TO TRUE
+000940     END-READ.
+000950 2100-EXIT.
+000960     EXIT.
+
+000970******************************************************************
+000980*    8000-TERMINATE -- CLOSE FILES AND DISPLAY THE RUN TOTALS
+000990******************************************************************
+001000 8000-TERMINATE.
+001010     CLOSE EXTRACT-IN
+001020     CLOSE REF-MASTER
+001030     DISPLAY "HAMREFLD STRAINS LOADED  : " WS-STRAINS-LOADED
+001040     DISPLAY "HAMREFLD STRAINS REJECTED: " WS-STRAINS-REJECTED.
+001050 8000-EXIT.
+001060     EXIT.
