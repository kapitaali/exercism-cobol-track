@@ -1,15 +1,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. hamming.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDLOG.
+
        WORKING-STORAGE SECTION.
-       01 WS-DNA-1 PIC X(32).
-       01 WS-DNA-2 PIC X(32).
-       01 WS-HAMMING PIC 9(2).
-       01 WS-ERROR PIC X(31).
+       01  WS-AUDIT-STATUS             PIC X(02).
+       COPY HAMWS.
 
        PROCEDURE DIVISION.
-       HAMMING.
+       0000-MAIN-LOGIC.
+           PERFORM 9200-OPEN-AUDIT-LOG THRU 9200-EXIT
+           PERFORM HAMMING THRU HAMMING-EXIT
+           PERFORM DISPLAY-RESULT THRU DISPLAY-RESULT-EXIT
+           MOVE "HAMMING" TO AUD-PROGRAM
+           MOVE WS-DNA-1 TO AUD-INPUT-1
+           MOVE WS-DNA-2 TO AUD-INPUT-2
+           MOVE WS-HAMMING TO AUD-RESULT
+           MOVE WS-ERROR TO AUD-ERROR
+           PERFORM 9300-WRITE-AUDIT THRU 9300-EXIT
+           CLOSE AUDIT-LOG
+           STOP RUN.
 
+       COPY HAMPROC.
 
-       DISPLAY "Hamming Distance is: " WS-HAMMING.
+       DISPLAY-RESULT.
+       DISPLAY "Hamming Distance is: " WS-HAMMING
+           " (" WS-PCT-MISMATCH "% mismatch)".
        DISPLAY WS-ERROR.
+       DISPLAY-RESULT-EXIT.
+           EXIT.
+
+       COPY AUDPROC.
