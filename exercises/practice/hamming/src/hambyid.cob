@@ -0,0 +1,228 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    HAMBYID.
+000030 AUTHOR.        SEQ-QC-SUPPORT.
+000040 INSTALLATION.  SEQUENCING QC.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ----------------------------------------------------------
+000100*    2026-08-09  SQS  INITIAL VERSION.  RUNS THE NIGHTLY
+000110*                     STRAIN-ID/QUERY-STRAND FEED (IDPAIRIN)
+000120*                     THROUGH THE EXISTING HAMMING LOGIC, PULLING
+000130*                     EACH REFERENCE SEQUENCE OFF THE REF-MASTER
+000140*                     INDEXED FILE (REFMAST, SEE HAMREFLD) BY
+000150*                     STRAIN ID INSTEAD OF TAKING THE LITERAL
+000160*                     SEQUENCE FROM THE CALLER.
+000170*    2026-08-09  SQS  WRITES ONE AUDITLOG ENTRY (SEE AUDLOG/
+000180*                     AUDPROC) PER PAIR PROCESSED, SO THE NIGHTLY
+000190*                     RECONCILIATION REPORT (DAILYRCN) CAN TALLY
+000200*                     THIS JOB'S VOLUME TOO.
+000210*    2026-08-09  SQS  BOTH 9200-OPEN-AUDIT-LOG AND (THE NOW-
+000220*                     RENAMED) 9250-LOOKUP-STRAIN ARE PERFORMED
+000230*                     WITH THEIR THRU CLAUSE AGAIN, MATCHING
+000240*                     EVERY OTHER CALLER IN THE CODEBASE.
+000250*    2026-08-09  SQS  RENAMED IDRPT-PCT-IDENTITY/WS-PCT-IDENTITY TO
+000260*                     PCT-MISMATCH - SEE HAMWS/HAMPROC FOR WHY.
+000270******************************************************************
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER.   IBM-370.
+000310 OBJECT-COMPUTER.   IBM-370.
+000320 REPOSITORY.        FUNCTION ALL INTRINSIC.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT REF-MASTER ASSIGN TO "REFMAST"
+000360         ORGANIZATION IS INDEXED
+000370         ACCESS MODE IS RANDOM
+000380         RECORD KEY IS REF-STRAIN-ID.
+000390     SELECT IDPAIR-IN ASSIGN TO "IDPAIRIN"
+000400         ORGANIZATION IS SEQUENTIAL.
+000410     SELECT IDPAIR-RPT ASSIGN TO "IDPAIRRPT"
+000420         ORGANIZATION IS SEQUENTIAL.
+000430     SELECT IDPAIR-ERR ASSIGN TO "IDPAIRERR"
+000440         ORGANIZATION IS SEQUENTIAL.
+000450     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS WS-AUDIT-STATUS.
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  REF-MASTER
+000510     LABEL RECORDS ARE STANDARD.
+000520 COPY HAMREF.
+
+000530 FD  IDPAIR-IN
+000540     RECORDING MODE IS F
+000550     LABEL RECORDS ARE STANDARD.
+000560 COPY HAMIDPR.
+
+000570 FD  IDPAIR-RPT
+000580     RECORDING MODE IS F
+000590     LABEL RECORDS ARE STANDARD.
+000600 01  IDRPT-RECORD.
+000610     05  IDRPT-PAIR-ID          PIC X(10).
+000620     05  FILLER                 PIC X(02).
+000630     05  IDRPT-STRAIN-ID        PIC X(10).
+000640     05  FILLER                 PIC X(02).
+000650     05  IDRPT-DISTANCE         PIC ZZZZ9.
+000660     05  FILLER                 PIC X(02).
+000670     05  IDRPT-PCT-MISMATCH     PIC ZZZ.99.
+000680     05  FILLER                 PIC X(02).
+000690     05  IDRPT-ERROR            PIC X(40).
+000700     05  FILLER                 PIC X(01).
+
+000710 FD  IDPAIR-ERR
+000720     RECORDING MODE IS F
+000730     LABEL RECORDS ARE STANDARD.
+000740 01  IDERR-RECORD.
+000750     05  IDERR-PAIR-ID          PIC X(10).
+000760     05  FILLER                 PIC X(02).
+000770     05  IDERR-STRAIN-ID        PIC X(10).
+000780     05  FILLER                 PIC X(02).
+000790     05  IDERR-REASON           PIC X(40).
+000800     05  FILLER                 PIC X(14).
+
+000810 FD  AUDIT-LOG
+000820     RECORDING MODE IS F
+000830     LABEL RECORDS ARE STANDARD.
+000840 COPY AUDLOG.
+
+000850 WORKING-STORAGE SECTION.
+000860 01  WS-AUDIT-STATUS             PIC X(02).
+000870 COPY HAMWS.
+000880 77  WS-EOF-SW                  PIC X(01) VALUE "N".
+000890     88  END-OF-IDPAIRS                   VALUE "Y".
+000900 77  WS-IDPAIRS-READ            PIC 9(07) VALUE ZERO.
+000910 77  WS-IDPAIRS-ERROR           PIC 9(07) VALUE ZERO.
+
+000920 PROCEDURE DIVISION.
+000930******************************************************************
+000940*    0000-MAINLINE
+000950******************************************************************
+000960 0000-MAINLINE.
+000970     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000980     PERFORM 2000-PROCESS-PAIR THRU 2000-EXIT
+000990         UNTIL END-OF-IDPAIRS
+001000     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001010     STOP RUN.
+
+001020******************************************************************
+001030*    1000-INITIALIZE -- OPEN FILES, PRIME THE READ
+001040******************************************************************
+001050 1000-INITIALIZE.
+001060     OPEN INPUT REF-MASTER
+001070     OPEN INPUT IDPAIR-IN
+001080     OPEN OUTPUT IDPAIR-RPT
+001090     OPEN OUTPUT IDPAIR-ERR
+001100     PERFORM 9200-OPEN-AUDIT-LOG THRU 9200-EXIT
+001110     MOVE ZERO TO WS-IDPAIRS-READ
+001120     MOVE ZERO TO WS-IDPAIRS-ERROR
+001130     PERFORM 2100-READ-IDPAIR THRU 2100-EXIT.
+001140 1000-EXIT.
+001150     EXIT.
+
+001160******************************************************************
+001170*    2000-PROCESS-PAIR -- LOOK THE STRAIN UP BY ID, THEN RUN THE
+001180*                         EXISTING HAMMING LOGIC AGAINST THE
+001190*                         SUPPLIED QUERY STRAND.
+001200******************************************************************
+001210 2000-PROCESS-PAIR.
+001220     ADD 1 TO WS-IDPAIRS-READ
+001230     MOVE SPACE TO WS-ERROR
+001240     MOVE ZERO TO WS-HAMMING
+001250     MOVE IDPAIR-STRAIN-ID TO WS-LOOKUP-STRAIN-ID
+001260     PERFORM 9250-LOOKUP-STRAIN THRU 9250-EXIT
+001270     IF WS-ERROR EQUAL TO SPACE
+001280         MOVE IDPAIR-QUERY-DNA TO WS-DNA-2
+001290         PERFORM HAMMING THRU HAMMING-EXIT
+001300     END-IF
+001310     IF WS-ERROR NOT EQUAL TO SPACE
+001320         ADD 1 TO WS-IDPAIRS-ERROR
+001330         PERFORM 2300-WRITE-ERROR THRU 2300-EXIT
+001340     ELSE
+001350         PERFORM 2200-WRITE-RESULT THRU 2200-EXIT
+001360     END-IF
+001370     PERFORM 2350-WRITE-AUDIT-ENTRY THRU 2350-EXIT
+001380     PERFORM 2100-READ-IDPAIR THRU 2100-EXIT.
+001390 2000-EXIT.
+001400     EXIT.
+
+001410******************************************************************
+001420*    2100-READ-IDPAIR -- NEXT STRAIN-ID/QUERY PAIR, SWITCH AT END
+001430******************************************************************
+001440 2100-READ-IDPAIR.
+001450     READ IDPAIR-IN
+001460         AT END
+001470             SET END-OF-IDPAIRS TO TRUE
+001480     END-READ.
+001490 2100-EXIT.
+001500     EXIT.
+
+001510******************************************************************
+001520*    2200-WRITE-RESULT -- ONE REPORT LINE PER STRAIN-ID/QUERY PAIR
+001530******************************************************************
+001540 2200-WRITE-RESULT.
+001550     MOVE SPACE TO IDRPT-RECORD
+001560     MOVE IDPAIR-ID TO IDRPT-PAIR-ID
+001570     MOVE IDPAIR-STRAIN-ID TO IDRPT-STRAIN-ID
+001580     MOVE WS-HAMMING TO IDRPT-DISTANCE
+001590     MOVE WS-PCT-MISMATCH TO IDRPT-PCT-MISMATCH
+001600     MOVE WS-ERROR TO IDRPT-ERROR
+001610     WRITE IDRPT-RECORD.
+001620 2200-EXIT.
+001630     EXIT.
+
+001640******************************************************************
+001650*    2300-WRITE-ERROR -- ONE ERROR-LISTING LINE PER REJECTED PAIR
+001660******************************************************************
+001670 2300-WRITE-ERROR.
+001680     MOVE SPACE TO IDERR-RECORD
+001690     MOVE IDPAIR-ID TO IDERR-PAIR-ID
+001700     MOVE IDPAIR-STRAIN-ID TO IDERR-STRAIN-ID
+001710     MOVE WS-ERROR TO IDERR-REASON
+001720     WRITE IDERR-RECORD.
+001730 2300-EXIT.
+001740     EXIT.
+
+001750******************************************************************
+001760*    2350-WRITE-AUDIT-ENTRY -- ONE AUDITLOG RECORD PER PAIR
+001770*                              PROCESSED, CLEAN OR IN ERROR
+001780******************************************************************
+001790 2350-WRITE-AUDIT-ENTRY.
+001800     MOVE "HAMBYID" TO AUD-PROGRAM
+001810     MOVE WS-DNA-1 TO AUD-INPUT-1
+001820     MOVE WS-DNA-2 TO AUD-INPUT-2
+001830     MOVE WS-HAMMING TO AUD-RESULT
+001840     MOVE WS-ERROR TO AUD-ERROR
+001850     PERFORM 9300-WRITE-AUDIT THRU 9300-EXIT.
+001860 2350-EXIT.
+001870     EXIT.
+
+001880******************************************************************
+001890*    8000-TERMINATE -- CLOSE FILES AND DISPLAY THE RUN TOTALS
+001900******************************************************************
+001910 8000-TERMINATE.
+001920     CLOSE REF-MASTER
+001930     CLOSE IDPAIR-IN
+001940     CLOSE IDPAIR-RPT
+001950     CLOSE IDPAIR-ERR
+001960     CLOSE AUDIT-LOG
+001970     DISPLAY "HAMBYID PAIRS READ    : " WS-IDPAIRS-READ
+001980     DISPLAY "HAMBYID PAIRS IN ERROR: " WS-IDPAIRS-ERROR.
+001990 8000-EXIT.
+002000     EXIT.
+
+002010******************************************************************
+002020*    SHARED REFERENCE-MASTER LOOKUP (SEE HAMREFLK COPYBOOK)
+002030******************************************************************
+002040 COPY HAMREFLK.
+
+002050******************************************************************
+002060*    SHARED HAMMING COMPARISON LOGIC (SEE HAMPROC COPYBOOK)
+002070******************************************************************
+002080 COPY HAMPROC.
+
+002090******************************************************************
+002100*    SHARED AUDIT-LOG OPEN/WRITE LOGIC (SEE AUDPROC COPYBOOK)
+002110******************************************************************
+002120 COPY AUDPROC.
