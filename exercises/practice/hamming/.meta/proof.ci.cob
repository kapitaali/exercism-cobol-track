@@ -3,37 +3,43 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDLOG.
+
        WORKING-STORAGE SECTION.
-       01 WS-DNA-1 PIC X(32).
-       01 WS-DNA-2 PIC X(32).
-       01 WS-HAMMING PIC 9(2).
-       01 WS-DNA-INDEX PIC 9(5).
-       01 WS-ERROR PIC X(31).
+       01  WS-AUDIT-STATUS             PIC X(02).
+       COPY HAMWS.
 
        PROCEDURE DIVISION.
-       HAMMING.
-
-       PERFORM VARYING WS-DNA-INDEX FROM 1 BY 1 
-           UNTIL WS-DNA-INDEX > FUNCTION LENGTH(WS-DNA-1)
-           
-       IF FUNCTION LENGTH(TRIM(WS-DNA-1 TRAILING)) IS
-           NOT EQUAL TO LENGTH(TRIM(WS-DNA-2 TRAILING))
-           MOVE "Strands must be of equal length"
-           TO WS-ERROR
-           EXIT PERFORM
-       END-IF
-
-       IF WS-DNA-1 (WS-DNA-INDEX:1) IS EQUAL TO SPACE
-           EXIT PERFORM CYCLE
-       END-IF
+       0000-MAIN-LOGIC.
+           PERFORM 9200-OPEN-AUDIT-LOG THRU 9200-EXIT
+           PERFORM HAMMING THRU HAMMING-EXIT
+           PERFORM DISPLAY-RESULT THRU DISPLAY-RESULT-EXIT
+           MOVE "HAMMING" TO AUD-PROGRAM
+           MOVE WS-DNA-1 TO AUD-INPUT-1
+           MOVE WS-DNA-2 TO AUD-INPUT-2
+           MOVE WS-HAMMING TO AUD-RESULT
+           MOVE WS-ERROR TO AUD-ERROR
+           PERFORM 9300-WRITE-AUDIT THRU 9300-EXIT
+           CLOSE AUDIT-LOG
+           STOP RUN.
 
-       IF WS-DNA-1 (WS-DNA-INDEX:1) IS NOT
-           EQUAL TO WS-DNA-2 (WS-DNA-INDEX:1)
-           ADD 1 TO WS-HAMMING
-       END-IF
+       COPY HAMPROC.
 
-       END-PERFORM.
+       DISPLAY-RESULT.
+       DISPLAY "Hamming Distance is: " WS-HAMMING
+           " (" WS-PCT-MISMATCH "% mismatch)".
+       DISPLAY WS-ERROR.
+       DISPLAY-RESULT-EXIT.
+           EXIT.
 
-      *DISPLAY "Hamming Distance is: " WS-HAMMING.
-      *DISPLAY WS-ERROR.
+       COPY AUDPROC.
