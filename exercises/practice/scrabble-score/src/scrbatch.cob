@@ -0,0 +1,240 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SCRBATCH.
+000030 AUTHOR.        WORD-CONTEST-OPS.
+000040 INSTALLATION.  DAILY WORD CONTEST.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ----------------------------------------------------------
+000100*    2026-08-09  WCO  INITIAL VERSION.  SCORES THE DAY'S WHOLE
+000110*                     WORD-LIST FEED (ONE ENTRY PER PLAYER) WITH
+000120*                     THE SHARED SCRABBLE-SCORE LOGIC AND WRITES
+000130*                     A LEADERBOARD REPORT SORTED BY DESCENDING
+000140*                     SCORE, HIGHEST SCORE FIRST.
+000141*    2026-08-09  WCO  ADDED SCOREXT, A FIXED-FORMAT DOWNSTREAM
+000142*                     EXTRACT (PLAYER ID, WORD, SCORE, DATE) FOR
+000143*                     THE CONTEST PLATFORM, ONE RECORD PER SCORED
+000144*                     ENTRY IN THE ORDER READ FROM WORDIN (NOT
+000145*                     RE-SORTED LIKE LDRRPT).
+000146*    2026-08-09  WCO  WIDENED LDR-RPT-SCORE FROM PIC ZZ9 TO
+000147*                     PIC ZZZ9 TO MATCH SORT-SCORE'S WIDTH NOW
+000148*                     THAT WS-RESULT CAN RETURN PAST TWO DIGITS;
+000149*                     LDRRPT's LRECL MOVED TO 85 TO MATCH.
+000151*    2026-08-09  WCO  WRITES ONE AUDITLOG ENTRY (SEE AUDLOG/
+000152*                     AUDPROC) PER WORD-LIST ENTRY SCORED, SO THE
+000153*                     NIGHTLY RECONCILIATION REPORT (DAILYRCN)
+000154*                     HAS THIS JOB'S VOLUME TO TALLY ALONGSIDE
+000155*                     THE SINGLE-WORD PROGRAM'S RUNS.
+000156******************************************************************
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 SOURCE-COMPUTER.   IBM-370.
+000190 OBJECT-COMPUTER.   IBM-370.
+000200 REPOSITORY.        FUNCTION ALL INTRINSIC.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT WORD-IN ASSIGN TO "WORDIN"
+000240         ORGANIZATION IS SEQUENTIAL.
+000250     SELECT LDR-RPT ASSIGN TO "LDRRPT"
+000260         ORGANIZATION IS SEQUENTIAL.
+000261     SELECT EXTRACT-OUT ASSIGN TO "SCOREXT"
+000262         ORGANIZATION IS SEQUENTIAL.
+000263     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000264         ORGANIZATION IS SEQUENTIAL
+000265         FILE STATUS IS WS-AUDIT-STATUS.
+000270     SELECT SORT-WORK ASSIGN TO "SORTWK01".
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  WORD-IN
+000310     RECORDING MODE IS F
+000320     LABEL RECORDS ARE STANDARD.
+000330 COPY SCRWORD.
+
+000340 FD  LDR-RPT
+000350     RECORDING MODE IS F
+000360     LABEL RECORDS ARE STANDARD.
+000370 01  LDR-RPT-RECORD.
+000380     05  LDR-RPT-RANK           PIC ZZZ9.
+000390     05  FILLER                 PIC X(02).
+000400     05  LDR-RPT-PLAYER-ID      PIC X(10).
+000410     05  FILLER                 PIC X(02).
+000420     05  LDR-RPT-SCORE          PIC ZZZ9.
+000430     05  FILLER                 PIC X(02).
+000440     05  LDR-RPT-WORD           PIC X(60).
+000450     05  FILLER                 PIC X(01).
+
+000451 FD  EXTRACT-OUT
+000452     RECORDING MODE IS F
+000453     LABEL RECORDS ARE STANDARD.
+000454 COPY SCREXTR.
+
+000455 FD  AUDIT-LOG
+000456     RECORDING MODE IS F
+000457     LABEL RECORDS ARE STANDARD.
+000458 COPY AUDLOG.
+
+000460 SD  SORT-WORK.
+000470 01  SORT-RECORD.
+000480     05  SORT-SCORE             PIC 9(4) COMP.
+000490     05  SORT-PLAYER-ID         PIC X(10).
+000500     05  SORT-WORD              PIC X(60).
+
+000510 WORKING-STORAGE SECTION.
+000511 01  WS-AUDIT-STATUS             PIC X(02).
+000520 COPY SCRWS.
+000530 77  WS-EOF-SW                  PIC X(01) VALUE "N".
+000540     88  END-OF-WORDS                     VALUE "Y".
+000550 77  WS-WORDS-READ              PIC 9(07) VALUE ZERO.
+000560 77  WS-RANK-COUNTER            PIC 9(07) COMP VALUE ZERO.
+000561 77  WS-CURRENT-DATE-TIME       PIC X(21) VALUE SPACE.
+
+000570 PROCEDURE DIVISION.
+000580******************************************************************
+000590*    0000-MAINLINE
+000600******************************************************************
+000610 0000-MAINLINE.
+000620     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000630     SORT SORT-WORK
+000640         DESCENDING KEY SORT-SCORE
+000650         INPUT PROCEDURE IS 2000-BUILD-SORT-FILE
+000660         OUTPUT PROCEDURE IS 3000-WRITE-REPORT
+000670     PERFORM 8000-TERMINATE THRU 8000-EXIT
+000680     STOP RUN.
+
+000690******************************************************************
+000700*    1000-INITIALIZE -- OPEN THE LEADERBOARD REPORT
+000710******************************************************************
+000720 1000-INITIALIZE.
+000730     OPEN OUTPUT LDR-RPT
+000731     OPEN OUTPUT EXTRACT-OUT
+000732     PERFORM 9200-OPEN-AUDIT-LOG THRU 9200-EXIT
+000740     MOVE ZERO TO WS-WORDS-READ
+000750     MOVE ZERO TO WS-RANK-COUNTER.
+000760 1000-EXIT.
+000770     EXIT.
+
+000780******************************************************************
+000790*    2000-BUILD-SORT-FILE -- INPUT PROCEDURE.  SCORE EVERY ENTRY
+000800*                            ON THE WORD-LIST FEED AND RELEASE ONE
+000810*                            SORT RECORD PER ENTRY.
+000820******************************************************************
+000830 2000-BUILD-SORT-FILE.
+000840     OPEN INPUT WORD-IN
+000850     PERFORM 2100-READ-WORD THRU 2100-EXIT
+000860     PERFORM 2200-RELEASE-WORD THRU 2200-EXIT
+000870         UNTIL END-OF-WORDS
+000880     CLOSE WORD-IN.
+000890 2000-EXIT.
+000900     EXIT.
+
+000910******************************************************************
+000920*    2100-READ-WORD -- NEXT WORD-LIST ENTRY, SET SWITCH AT END
+000930******************************************************************
+000940 2100-READ-WORD.
+000950     READ WORD-IN
+000960         AT END
+000970             SET END-OF-WORDS TO TRUE
+000980     END-READ.
+000990 2100-EXIT.
+001000     EXIT.
+
+001010******************************************************************
+001020*    2200-RELEASE-WORD -- SCORE THE ENTRY, WRITE THE DOWNSTREAM
+001030*                         EXTRACT RECORD, AND HAND OFF TO THE SORT
+001040******************************************************************
+001041 2200-RELEASE-WORD.
+001050     ADD 1 TO WS-WORDS-READ
+001060     MOVE WORD-TEXT TO WS-WORD
+001070     PERFORM SCRABBLE-SCORE THRU SCRABBLE-SCORE-EXIT
+001080     MOVE WS-RESULT TO SORT-SCORE
+001090     MOVE WORD-PLAYER-ID TO SORT-PLAYER-ID
+001100     MOVE WORD-TEXT TO SORT-WORD
+001101     PERFORM 2250-WRITE-EXTRACT THRU 2250-EXIT
+001102     PERFORM 2280-WRITE-AUDIT-ENTRY THRU 2280-EXIT
+001110     RELEASE SORT-RECORD
+001120     PERFORM 2100-READ-WORD THRU 2100-EXIT.
+001130 2200-EXIT.
+001140     EXIT.
+
+001141******************************************************************
+001142*    2250-WRITE-EXTRACT -- ONE DOWNSTREAM EXTRACT RECORD PER
+001143*                          SCORED ENTRY, IN THE ORDER READ
+001144******************************************************************
+001145 2250-WRITE-EXTRACT.
+001146     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+001147     MOVE WORD-PLAYER-ID TO EXTRACT-PLAYER-ID
+001148     MOVE WORD-TEXT TO EXTRACT-WORD
+001149     MOVE WS-RESULT TO EXTRACT-SCORE
+001150     MOVE WS-CURRENT-DATE-TIME(1:8) TO EXTRACT-DATE
+001151     WRITE EXTRACT-RECORD.
+001152 2250-EXIT.
+001153     EXIT.
+
+001154******************************************************************
+001155*    2280-WRITE-AUDIT-ENTRY -- ONE AUDITLOG RECORD PER WORD-LIST
+001156*                              ENTRY SCORED
+001157******************************************************************
+001158 2280-WRITE-AUDIT-ENTRY.
+001159     MOVE "SCRBATCH" TO AUD-PROGRAM
+001160     MOVE WORD-TEXT TO AUD-INPUT-1
+001161     MOVE WORD-PLAYER-ID TO AUD-INPUT-2
+001162     MOVE WS-RESULT TO AUD-RESULT
+001163     MOVE SPACE TO AUD-ERROR
+001164     PERFORM 9300-WRITE-AUDIT THRU 9300-EXIT.
+001165 2280-EXIT.
+001166     EXIT.
+
+001167******************************************************************
+001170*    3000-WRITE-REPORT -- OUTPUT PROCEDURE.  RETURN THE SORTED
+001180*                         RECORDS AND WRITE ONE RANKED LINE EACH.
+001190******************************************************************
+001200 3000-WRITE-REPORT.
+001210     MOVE "N" TO WS-EOF-SW
+001220     RETURN SORT-WORK
+001230         AT END
+001240             SET END-OF-WORDS TO TRUE
+001250     END-RETURN
+001260     PERFORM 3100-WRITE-LINE THRU 3100-EXIT
+001270         UNTIL END-OF-WORDS.
+001280 3000-EXIT.
+001290     EXIT.
+
+001300******************************************************************
+001310*    3100-WRITE-LINE -- ONE RANKED LEADERBOARD LINE, THEN THE NEXT
+001320******************************************************************
+001330 3100-WRITE-LINE.
+001340     ADD 1 TO WS-RANK-COUNTER
+001350     MOVE SPACE TO LDR-RPT-RECORD
+001360     MOVE WS-RANK-COUNTER TO LDR-RPT-RANK
+001370     MOVE SORT-PLAYER-ID TO LDR-RPT-PLAYER-ID
+001380     MOVE SORT-SCORE TO LDR-RPT-SCORE
+001390     MOVE SORT-WORD TO LDR-RPT-WORD
+001400     WRITE LDR-RPT-RECORD
+001410     RETURN SORT-WORK
+001420         AT END
+001430             SET END-OF-WORDS TO TRUE
+001440     END-RETURN.
+001450 3100-EXIT.
+001460     EXIT.
+
+001470******************************************************************
+001480*    8000-TERMINATE -- CLOSE THE REPORT AND DISPLAY RUN TOTALS
+001490******************************************************************
+001500 8000-TERMINATE.
+001510     CLOSE LDR-RPT
+001520     CLOSE EXTRACT-OUT
+001530     CLOSE AUDIT-LOG
+001540     DISPLAY "SCRBATCH WORDS READ: " WS-WORDS-READ.
+001550 8000-EXIT.
+001560     EXIT.
+
+001570******************************************************************
+001580*    SHARED SCRABBLE-SCORE LOGIC (SEE SCRPROC COPYBOOK)
+001590******************************************************************
+001600 COPY SCRPROC.
+
+001610******************************************************************
+001620*    SHARED AUDIT-LOG OPEN/WRITE LOGIC (SEE AUDPROC COPYBOOK)
+001630******************************************************************
+001640 COPY AUDPROC.
