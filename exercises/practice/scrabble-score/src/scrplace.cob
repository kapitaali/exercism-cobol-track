@@ -0,0 +1,160 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SCRPLACE.
+000030 AUTHOR.        WORD-CONTEST-OPS.
+000040 INSTALLATION.  DAILY WORD CONTEST.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ----------------------------------------------------------
+000100*    2026-08-09  WCO  INITIAL VERSION.  READS A BOARD-PLACEMENT
+000110*                     FEED (PLACEIN, SEE COPYBOOK SCRPLACE) OF
+000120*                     WORDS PLAYED AND THE DOUBLE/TRIPLE LETTER
+000130*                     AND WORD SQUARES THEY LANDED ON, SCORES
+000140*                     EACH ONE WITH THE SHARED SCRABBLE-SCORE
+000150*                     LOGIC'S BOARD-MULTIPLIER SUPPORT (SEE
+000160*                     SCRPROC/SCRWS), AND WRITES ONE REPORT LINE
+000170*                     PER PLACEMENT TO PLACERPT, IN THE ORDER
+000180*                     READ.  ALSO LOGS ONE AUDITLOG ENTRY PER
+000190*                     PLACEMENT, THE SAME AS THE OTHER SCRABBLE-
+000200*                     SCORE BATCH DRIVERS.
+000210******************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER.   IBM-370.
+000250 OBJECT-COMPUTER.   IBM-370.
+000260 REPOSITORY.        FUNCTION ALL INTRINSIC.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT PLACE-IN ASSIGN TO "PLACEIN"
+000300         ORGANIZATION IS SEQUENTIAL.
+000310     SELECT PLACE-RPT ASSIGN TO "PLACERPT"
+000320         ORGANIZATION IS SEQUENTIAL.
+000330     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS WS-AUDIT-STATUS.
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  PLACE-IN
+000390     RECORDING MODE IS F
+000400     LABEL RECORDS ARE STANDARD.
+000410 COPY SCRPLACE.
+
+000420 FD  PLACE-RPT
+000430     RECORDING MODE IS F
+000440     LABEL RECORDS ARE STANDARD.
+000450 01  PLACE-RPT-RECORD.
+000460     05  PLACE-RPT-PLAYER-ID    PIC X(10).
+000470     05  FILLER                 PIC X(02).
+000480     05  PLACE-RPT-WORD         PIC X(60).
+000490     05  FILLER                 PIC X(02).
+000500     05  PLACE-RPT-SCORE        PIC ZZZ9.
+000510     05  FILLER                 PIC X(03).
+
+000520 FD  AUDIT-LOG
+000530     RECORDING MODE IS F
+000540     LABEL RECORDS ARE STANDARD.
+000550 COPY AUDLOG.
+
+000560 WORKING-STORAGE SECTION.
+000570 01  WS-AUDIT-STATUS             PIC X(02).
+000580 COPY SCRWS.
+000590 77  WS-EOF-SW                  PIC X(01) VALUE "N".
+000600     88  END-OF-PLACEMENTS                VALUE "Y".
+000610 77  WS-PLACEMENTS-READ         PIC 9(07) VALUE ZERO.
+
+000620 PROCEDURE DIVISION.
+000630******************************************************************
+000640*    0000-MAINLINE
+000650******************************************************************
+000660 0000-MAINLINE.
+000670     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000680     PERFORM 2000-PROCESS-PLACEMENT THRU 2000-EXIT
+000690         UNTIL END-OF-PLACEMENTS
+000700     PERFORM 8000-TERMINATE THRU 8000-EXIT
+000710     STOP RUN.
+
+000720******************************************************************
+000730*    1000-INITIALIZE -- OPEN FILES, PRIME THE READ
+000740******************************************************************
+000750 1000-INITIALIZE.
+000760     OPEN INPUT PLACE-IN
+000770     OPEN OUTPUT PLACE-RPT
+000780     PERFORM 9200-OPEN-AUDIT-LOG THRU 9200-EXIT
+000790     MOVE ZERO TO WS-PLACEMENTS-READ
+000800     PERFORM 2100-READ-PLACEMENT THRU 2100-EXIT.
+000810 1000-EXIT.
+000820     EXIT.
+
+000830******************************************************************
+000840*    2000-PROCESS-PLACEMENT -- SCORE ONE PLACEMENT WITH ITS BOARD
+000850*                              MULTIPLIERS, REPORT IT, AUDIT IT
+000860******************************************************************
+000870 2000-PROCESS-PLACEMENT.
+000880     ADD 1 TO WS-PLACEMENTS-READ
+000890     MOVE PLACE-WORD TO WS-WORD
+000900     MOVE PLACE-LETTER-MULTS TO WS-LETTER-MULTS
+000910     MOVE PLACE-WORD-MULT TO WS-WORD-MULT
+000920     PERFORM SCRABBLE-SCORE THRU SCRABBLE-SCORE-EXIT
+000930     PERFORM 2200-WRITE-RESULT THRU 2200-EXIT
+000940     PERFORM 2250-WRITE-AUDIT-ENTRY THRU 2250-EXIT
+000950     PERFORM 2100-READ-PLACEMENT THRU 2100-EXIT.
+000960 2000-EXIT.
+000970     EXIT.
+
+000980******************************************************************
+000990*    2100-READ-PLACEMENT -- NEXT PLACEMENT, SWITCH AT END
+001000******************************************************************
+001010 2100-READ-PLACEMENT.
+001020     READ PLACE-IN
+001030         AT END
+001040             SET END-OF-PLACEMENTS TO TRUE
+001050     END-READ.
+001060 2100-EXIT.
+001070     EXIT.
+
+001080******************************************************************
+001090*    2200-WRITE-RESULT -- ONE REPORT LINE PER PLACEMENT SCORED
+001100******************************************************************
+001110 2200-WRITE-RESULT.
+001120     MOVE SPACE TO PLACE-RPT-RECORD
+001130     MOVE PLACE-PLAYER-ID TO PLACE-RPT-PLAYER-ID
+001140     MOVE PLACE-WORD TO PLACE-RPT-WORD
+001150     MOVE WS-RESULT TO PLACE-RPT-SCORE
+001160     WRITE PLACE-RPT-RECORD.
+001170 2200-EXIT.
+001180     EXIT.
+
+001190******************************************************************
+001200*    2250-WRITE-AUDIT-ENTRY -- ONE AUDITLOG RECORD PER PLACEMENT
+001210******************************************************************
+001220 2250-WRITE-AUDIT-ENTRY.
+001230     MOVE "SCRPLACE" TO AUD-PROGRAM
+001240     MOVE PLACE-WORD TO AUD-INPUT-1
+001250     MOVE PLACE-PLAYER-ID TO AUD-INPUT-2
+001260     MOVE WS-RESULT TO AUD-RESULT
+001270     MOVE SPACE TO AUD-ERROR
+001280     PERFORM 9300-WRITE-AUDIT THRU 9300-EXIT.
+001290 2250-EXIT.
+001300     EXIT.
+
+001310******************************************************************
+001320*    8000-TERMINATE -- CLOSE FILES AND DISPLAY THE RUN TOTALS
+001330******************************************************************
+001340 8000-TERMINATE.
+001350     CLOSE PLACE-IN
+001360     CLOSE PLACE-RPT
+001370     CLOSE AUDIT-LOG
+001380     DISPLAY "SCRPLACE PLACEMENTS READ: " WS-PLACEMENTS-READ.
+001390 8000-EXIT.
+001400     EXIT.
+
+001410******************************************************************
+001420*    SHARED SCRABBLE-SCORE LOGIC (SEE SCRPROC COPYBOOK)
+001430******************************************************************
+001440 COPY SCRPROC.
+
+001450******************************************************************
+001460*    SHARED AUDIT-LOG OPEN/WRITE LOGIC (SEE AUDPROC COPYBOOK)
+001470******************************************************************
+001480 COPY AUDPROC.
