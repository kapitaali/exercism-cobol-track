@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCRABBLE-SCORE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDLOG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS             PIC X(02).
+       COPY SCRWS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 9200-OPEN-AUDIT-LOG THRU 9200-EXIT
+           PERFORM SCRABBLE-SCORE THRU SCRABBLE-SCORE-EXIT
+           MOVE "SCRABBLE-SCORE" TO AUD-PROGRAM
+           MOVE WS-WORD TO AUD-INPUT-1
+           MOVE SPACE TO AUD-INPUT-2
+           MOVE WS-RESULT TO AUD-RESULT
+           MOVE SPACE TO AUD-ERROR
+           PERFORM 9300-WRITE-AUDIT THRU 9300-EXIT
+           CLOSE AUDIT-LOG
+           STOP RUN.
+
+       COPY SCRPROC.
+
+       COPY AUDPROC.
